@@ -0,0 +1,10 @@
+      *    paragrafo partilhado que avisa quando o email informado
+      *    nao tem um "@" - usado logo depois do ACCEPT FUNCIONARIO-
+      *    EMAIL em PROG35/36/37.
+       VERIFICA-FORMATO-EMAIL.
+           MOVE ZERO TO VERIFICAEMAIL-QTD-ARROBA.
+           INSPECT FUNCIONARIO-EMAIL TALLYING VERIFICAEMAIL-QTD-ARROBA
+               FOR ALL "@".
+
+           IF VERIFICAEMAIL-QTD-ARROBA = 0
+               DISPLAY "Aviso: email informado nao contem @".
