@@ -0,0 +1,49 @@
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(10).
+           05 FUNCIONARIO-ENDERECO PIC X(20).
+           05 FUNCIONARIO-TELEFONE PIC X(10).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-SALARIO PIC 9(6)V99.
+      *    "A" ativo, "F" afastado, "I" inativo, "E" excluido
+      *    (arquivado em vez de apagado). Transicoes validas entre
+      *    A/F/I sao impostas pelo PROG59.
+           05 FUNCIONARIO-STATUS PIC X.
+               88 FUNCIONARIO-ATIVO VALUE "A".
+               88 FUNCIONARIO-AFASTADO VALUE "F".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+               88 FUNCIONARIO-EXCLUIDO VALUE "E".
+      *    data de admissao, no formato AAAAMMDD.
+           05 FUNCIONARIO-ADMISSAO PIC 9(8).
+      *    codigo do departamento (01-99).
+           05 FUNCIONARIO-DEPTO-CODIGO PIC 9(2).
+      *    saldo devedor de adiantamentos (negativo = a favor do
+      *    funcionario); limite aprovado para esse saldo.
+           05 FUNCIONARIO-SALDO-ADIANTAMENTO PIC S9(6)V99.
+           05 FUNCIONARIO-LIMITE-ADIANTAMENTO PIC 9(6)V99.
+      *    escolaridade do funcionario, mesmo esquema de 88's que o
+      *    PROG31 demonstra em PESSOA-ESCOLARIDADE.
+           05 FUNCIONARIO-ESCOLARIDADE PIC X.
+               88 FUNCIONARIO-ENSINO-FUNDAMENTAL VALUE "F".
+               88 FUNCIONARIO-ENSINO-MEDIO VALUE "M".
+               88 FUNCIONARIO-ENSINO-SUPERIOR VALUE "S".
+
+      *    data/hora da ultima alteracao, atualizados pelo PROG37 a
+      *    cada REWRITE bem-sucedido - mesmo PIC que AUD-DATA/AUD-HORA
+      *    em FDAUDITORIA.cob.
+           05 FUNCIONARIO-DATA-ATUALIZACAO PIC 9(8).
+           05 FUNCIONARIO-HORA-ATUALIZACAO PIC 9(8).
+      *    filial (codigo interno) a que o funcionario pertence, para
+      *    o fechamento de folha multi-filial do PROG67.
+           05 FUNCIONARIO-FILIAL-CODIGO PIC 9(2).
+      *    codigo da moeda em que o salario e pago (ISO 4217, ex.:
+      *    "BRL", "USD"), ja que filiais em paises diferentes nao
+      *    pagam todas na mesma moeda.
+           05 FUNCIONARIO-MOEDA-CODIGO PIC X(3).
+
+      *    visao rapida (codigo/nome/...ate o departamento) para um
+      *    roll-call impresso, no mesmo estilo de FUNCIONARIO-
+      *    DETALHES do PROG31.
+       66  FUNCIONARIO-RESUMO RENAMES FUNCIONARIO-CODIGO
+           THRU FUNCIONARIO-DEPTO-CODIGO.
