@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG45.
+      *    relatorio de antiguidade - funcionarios ordenados pela
+      *    data de admissao, do mais antigo para o mais novo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-ORDENACAO
+               ASSIGN TO "FUNCSORT.TMP".
+           SELECT RELATORIO-ANTIGUIDADE
+               ASSIGN TO "ANTIGUIDADE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-ADMISSAO PIC 9(8).
+           05 ORD-CODIGO PIC 9(4).
+           05 ORD-NOME PIC X(10).
+           05 ORD-ENDERECO PIC X(20).
+           05 ORD-TELEFONE PIC X(10).
+           05 ORD-EMAIL PIC X(30).
+
+       FD  RELATORIO-ANTIGUIDADE.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TOTAL-REGISTROS PIC 9(4).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "RELATORIO DE ANTIGUIDADE".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(12) VALUE "Admissao".
+           05 FILLER PIC X(10) VALUE "Codigo".
+           05 FILLER PIC X(12) VALUE "Nome".
+           05 FILLER PIC X(22) VALUE "Endereco".
+           05 FILLER PIC X(12) VALUE "Telefone".
+
+       01  LINHA-DETALHE.
+           05 DET-ADMISSAO PIC 9(8).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 DET-NOME PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-ENDERECO PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-TELEFONE PIC X(10).
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de funcionarios: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY ORD-ADMISSAO
+               INPUT PROCEDURE IS PREPARA-ORDENACAO
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "Relatorio gravado em ANTIGUIDADE.LST".
+           DISPLAY "Total de funcionarios: " TOTAL-REGISTROS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PREPARA-ORDENACAO.
+      *    copia ARQUIVO-FUNCIONARIO para o arquivo de ordenacao,
+      *    campo a campo - um SORT ... USING faz um RELEASE
+      *    posicional pelos bytes do registro de origem, e a ordem
+      *    dos campos de ORDENACAO-REGISTRO nao e a mesma do
+      *    FUNCIONARIO-REGISTRO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+           PERFORM COPIA-FUNCIONARIOS
+               UNTIL FINAL-ARQUIVO = "S".
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-FUNCIONARIOS.
+           MOVE FUNCIONARIO-ADMISSAO TO ORD-ADMISSAO.
+           MOVE FUNCIONARIO-CODIGO TO ORD-CODIGO.
+           MOVE FUNCIONARIO-NOME TO ORD-NOME.
+           MOVE FUNCIONARIO-ENDERECO TO ORD-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE TO ORD-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL TO ORD-EMAIL.
+           RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT RELATORIO-ANTIGUIDADE.
+           MOVE ZEROS TO TOTAL-REGISTROS.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+           PERFORM ESCREVE-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           PERFORM ESCREVE-RODAPE.
+           CLOSE RELATORIO-ANTIGUIDADE.
+
+       LEIA-PROXIMO-ORDENADO.
+           RETURN ARQUIVO-ORDENACAO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-REGISTROS.
+           PERFORM ESCREVE-DETALHE.
+           ADD 1 TO TOTAL-REGISTROS.
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+       ESCREVE-DETALHE.
+           MOVE ORD-ADMISSAO TO DET-ADMISSAO.
+           MOVE ORD-CODIGO TO DET-CODIGO.
+           MOVE ORD-NOME TO DET-NOME.
+           MOVE ORD-ENDERECO TO DET-ENDERECO.
+           MOVE ORD-TELEFONE TO DET-TELEFONE.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE TOTAL-REGISTROS TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
