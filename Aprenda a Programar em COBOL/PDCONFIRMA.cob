@@ -0,0 +1,17 @@
+      *    paragrafo partilhado de confirmacao S/N, no mesmo esquema
+      *    validado que PROG37/PERGUNTA-CONFIRMA-ALTERACAO e
+      *    PROG38/PERGUNTA-EXCLUIR usam inline - programas novos devem
+      *    preferir este COPY em vez de repetir o paragrafo.
+       PERGUNTA-CONFIRMACAO.
+           DISPLAY CONFIRMA-MENSAGEM.
+           ACCEPT CONFIRMA-RESPOSTA.
+
+           IF CONFIRMA-RESPOSTA = "s"
+               MOVE "S" TO CONFIRMA-RESPOSTA.
+
+           IF CONFIRMA-RESPOSTA = "n"
+               MOVE "N" TO CONFIRMA-RESPOSTA.
+
+           IF CONFIRMA-RESPOSTA NOT = "S" AND
+               CONFIRMA-RESPOSTA NOT = "N"
+               DISPLAY "Voce deve escolher sim ou nao".
