@@ -0,0 +1,9 @@
+       FD  ARQUIVO-OPERADORES.
+       01  OPERADOR-REGISTRO.
+           05 OPERADOR-ID PIC X(10).
+           05 OPERADOR-SENHA PIC X(10).
+      *    "A" ativo, "B" bloqueado - operador bloqueado nao consegue
+      *    mais entrar mesmo informando a senha certa.
+           05 OPERADOR-STATUS PIC X.
+               88 OPERADOR-ATIVO VALUE "A".
+               88 OPERADOR-BLOQUEADO VALUE "B".
