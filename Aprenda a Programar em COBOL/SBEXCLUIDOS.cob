@@ -0,0 +1,3 @@
+           SELECT OPTIONAL ARQUIVO-FUNCIONARIO-EXCLUIDOS
+               ASSIGN TO "funcionarios_excluidos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
