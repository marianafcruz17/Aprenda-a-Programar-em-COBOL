@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG55.
+      *    reajuste salarial em lote - aplica um percentual ou um
+      *    valor fixo ao salario de todos os funcionarios em uma
+      *    unica passada, com total antes/depois para conferencia.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TIPO-AJUSTE PIC 9.
+       77  TIPO-AJUSTE-VALIDO PIC X.
+       77  PERCENTUAL-AJUSTE PIC S9(3)V99.
+       77  VALOR-AJUSTE PIC S9(6)V99.
+       77  SALARIO-ANTIGO PIC 9(6)V99.
+       77  QTD-AJUSTADOS PIC 9(4).
+       77  TOTAL-ANTES PIC 9(8)V99.
+       77  TOTAL-DEPOIS PIC 9(8)V99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM PEGA-TIPO-AJUSTE.
+
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO QTD-AJUSTADOS.
+           MOVE ZEROS TO TOTAL-ANTES.
+           MOVE ZEROS TO TOTAL-DEPOIS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM REAJUSTA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           DISPLAY " ".
+           DISPLAY "Reajuste concluido".
+           DISPLAY "Funcionarios ajustados.: " QTD-AJUSTADOS.
+           DISPLAY "Total da folha antes...: " TOTAL-ANTES.
+           DISPLAY "Total da folha depois..: " TOTAL-DEPOIS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PEGA-TIPO-AJUSTE.
+           MOVE "N" TO TIPO-AJUSTE-VALIDO.
+           PERFORM ACEITA-TIPO-AJUSTE
+               UNTIL TIPO-AJUSTE-VALIDO = "S".
+
+       ACEITA-TIPO-AJUSTE.
+           DISPLAY "Tipo de reajuste:".
+           DISPLAY "1. Percentual".
+           DISPLAY "2. Valor fixo".
+           ACCEPT TIPO-AJUSTE.
+
+           IF TIPO-AJUSTE = 1
+               DISPLAY "Informe o percentual (ex: 10 para 10%): "
+               ACCEPT PERCENTUAL-AJUSTE
+               MOVE "S" TO TIPO-AJUSTE-VALIDO
+           ELSE
+               IF TIPO-AJUSTE = 2
+                   DISPLAY "Informe o valor fixo a somar ao salario: "
+                   ACCEPT VALOR-AJUSTE
+                   MOVE "S" TO TIPO-AJUSTE-VALIDO
+               ELSE
+                   DISPLAY "Opcao invalida".
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       REAJUSTA-REGISTROS.
+      *    so reajusta quem esta ativo - o mesmo filtro que o PROG54
+      *    usa para a folha de pagamento.
+           IF FUNCIONARIO-STATUS = "A"
+               PERFORM CALCULA-E-GRAVA-REAJUSTE.
+
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       CALCULA-E-GRAVA-REAJUSTE.
+           MOVE FUNCIONARIO-SALARIO TO SALARIO-ANTIGO.
+           ADD FUNCIONARIO-SALARIO TO TOTAL-ANTES.
+
+           IF TIPO-AJUSTE = 1
+               COMPUTE FUNCIONARIO-SALARIO ROUNDED =
+                   FUNCIONARIO-SALARIO +
+                   (FUNCIONARIO-SALARIO * PERCENTUAL-AJUSTE / 100)
+           ELSE
+               ADD VALOR-AJUSTE TO FUNCIONARIO-SALARIO.
+
+           ADD FUNCIONARIO-SALARIO TO TOTAL-DEPOIS.
+           ADD 1 TO QTD-AJUSTADOS.
+
+           ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME.
+
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Erro ao reajustar codigo "
+                       FUNCIONARIO-CODIGO
+               NOT INVALID KEY
+                   PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "SALARIO" TO AUD-CAMPO.
+           MOVE SALARIO-ANTIGO TO AUD-VALOR-ANTES.
+           MOVE FUNCIONARIO-SALARIO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
