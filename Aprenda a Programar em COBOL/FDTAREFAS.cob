@@ -0,0 +1,10 @@
+       FD  ARQUIVO-TAREFAS.
+       01  TAREFA-REGISTRO.
+      *    chave composta (codigo do funcionario + data), para
+      *    guardar cada atribuicao como historico em vez de
+      *    sobrescrever a anterior.
+           05 TAREFA-CHAVE.
+               10 TAREFA-FUNCIONARIO-CODIGO PIC 9(4).
+               10 TAREFA-DATA PIC 9(8).
+           05 TAREFA-DEPARTAMENTO-CODIGO PIC 9(2).
+           05 TAREFA-DESCRICAO PIC X(40).
