@@ -0,0 +1,11 @@
+       FD  ARQUIVO-AUDITORIA.
+       01  AUDITORIA-REGISTRO.
+      *    "I" inclusao, "A" alteracao, "E" exclusao.
+           05 AUD-OPERACAO PIC X.
+           05 AUD-DATA PIC 9(8).
+           05 AUD-HORA PIC 9(8).
+           05 AUD-OPERADOR PIC X(10).
+           05 AUD-CODIGO PIC 9(4).
+           05 AUD-CAMPO PIC X(15).
+           05 AUD-VALOR-ANTES PIC X(30).
+           05 AUD-VALOR-DEPOIS PIC X(30).
