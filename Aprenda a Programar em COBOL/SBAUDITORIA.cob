@@ -0,0 +1,3 @@
+           SELECT OPTIONAL ARQUIVO-AUDITORIA
+               ASSIGN TO "auditoria.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
