@@ -10,6 +10,9 @@
            05 NOME PIC X(10).
            05 ENDERECO PIC X(30).
            05 SALARIO PIC 9(4)V9(2).
+      *    imagem monetaria (cifrao, separador de milhar e ponto
+      *    decimal) do salario, so para exibicao.
+       01  SALARIO-EDITADO PIC $ZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
@@ -17,7 +20,8 @@
            MOVE " Mariana" TO NOME.
            MOVE "Rua 9 Norte n 1603" TO ENDERECO.
            MOVE 2500.00 TO SALARIO.
+           MOVE SALARIO TO SALARIO-EDITADO.
 
-           DISPLAY FUNCIONARIO.
+           DISPLAY CODIGO " " NOME " " ENDERECO " " SALARIO-EDITADO.
        PROGRAM-DONE.
            STOP RUN.
