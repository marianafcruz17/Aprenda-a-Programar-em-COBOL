@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG44.
+      *    manutencao em lote de salarios em ARQUIVO-FUNCIONARIO, com
+      *    checkpoint/restart - se o job morrer no meio, um rerun
+      *    pula os codigos ja aplicados em vez de reaplicar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-MANUTENCOES
+               ASSIGN TO "manutencoes_funcionarios.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    extrato ordenado pelo codigo do funcionario - o extrato de
+      *    entrada nao tem garantia de chegar ja em ordem, e o
+      *    checkpoint/restart abaixo so funciona se for processado em
+      *    ordem ascendente de codigo.
+           SELECT ARQUIVO-MANUTENCOES-ORDENADO
+               ASSIGN TO "MANUTSORT.TMP".
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+           COPY "SBRESTART.cob".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-MANUTENCOES.
+       01  MANUTENCAO-REGISTRO.
+           05 MAN-CODIGO PIC 9(4).
+           05 MAN-SALARIO PIC 9(6)V99.
+
+       SD  ARQUIVO-MANUTENCOES-ORDENADO.
+       01  MANUTENCAO-ORDENADA-REGISTRO.
+           05 ORD-MAN-CODIGO PIC 9(4).
+           05 ORD-MAN-SALARIO PIC 9(6)V99.
+
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+           COPY "FDRESTART.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  ULTIMO-CODIGO-PROCESSADO PIC 9(4).
+       77  SALARIO-ANTIGO PIC X(30).
+       77  SALARIO-NOVO PIC X(30).
+       77  TOTAL-APLICADOS PIC 9(4).
+       77  TOTAL-PULADOS PIC 9(4).
+       77  TOTAL-REJEITADOS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO TOTAL-APLICADOS.
+           MOVE ZEROS TO TOTAL-PULADOS.
+           MOVE ZEROS TO TOTAL-REJEITADOS.
+
+           PERFORM CARREGA-CHECKPOINT.
+
+           SORT ARQUIVO-MANUTENCOES-ORDENADO
+               ON ASCENDING KEY ORD-MAN-CODIGO
+               USING ARQUIVO-MANUTENCOES
+               OUTPUT PROCEDURE IS PROCESSA-TODAS-MANUTENCOES.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           DISPLAY "Manutencao em lote concluida".
+           DISPLAY "Registros aplicados..: " TOTAL-APLICADOS.
+           DISPLAY "Registros pulados....: " TOTAL-PULADOS.
+           DISPLAY "Registros rejeitados.: " TOTAL-REJEITADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       CARREGA-CHECKPOINT.
+      *    le o ultimo codigo ja aplicado de um rerun anterior; se o
+      *    arquivo de restart nao existir ainda, comeca do zero.
+           MOVE ZEROS TO ULTIMO-CODIGO-PROCESSADO.
+           OPEN INPUT ARQUIVO-RESTART.
+           READ ARQUIVO-RESTART RECORD AT END
+               MOVE ZEROS TO ULTIMO-CODIGO-PROCESSADO
+           NOT AT END
+               MOVE RESTART-ULTIMO-CODIGO TO ULTIMO-CODIGO-PROCESSADO.
+           CLOSE ARQUIVO-RESTART.
+
+       PROCESSA-TODAS-MANUTENCOES.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMA-MANUTENCAO.
+
+           PERFORM PROCESSA-MANUTENCAO
+               UNTIL FINAL-ARQUIVO = "S".
+
+       LEIA-PROXIMA-MANUTENCAO.
+           RETURN ARQUIVO-MANUTENCOES-ORDENADO RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+               NOT AT END
+                   MOVE ORD-MAN-CODIGO TO MAN-CODIGO
+                   MOVE ORD-MAN-SALARIO TO MAN-SALARIO.
+
+       PROCESSA-MANUTENCAO.
+           IF MAN-CODIGO > ULTIMO-CODIGO-PROCESSADO
+               PERFORM APLICA-MANUTENCAO
+           ELSE
+               DISPLAY "Codigo ja aplicado num rerun anterior, pulado: "
+                   MAN-CODIGO
+               ADD 1 TO TOTAL-PULADOS.
+
+           PERFORM LEIA-PROXIMA-MANUTENCAO.
+
+       APLICA-MANUTENCAO.
+           MOVE MAN-CODIGO TO FUNCIONARIO-CODIGO.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+                   DISPLAY "Funcionario nao encontrado, rejeitado: "
+                       MAN-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS.
+
+           IF REGISTRO-ENCONTRADO = "S"
+               MOVE FUNCIONARIO-SALARIO TO SALARIO-ANTIGO
+               MOVE MAN-SALARIO TO FUNCIONARIO-SALARIO
+               MOVE FUNCIONARIO-SALARIO TO SALARIO-NOVO
+               REWRITE FUNCIONARIO-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao reescrever o registro: "
+                           MAN-CODIGO
+                       ADD 1 TO TOTAL-REJEITADOS
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-APLICADOS
+                       PERFORM GRAVA-AUDITORIA
+                       PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+      *    commit do checkpoint logo apos cada alteracao aplicada,
+      *    para um rerun nao reaplicar o que ja foi gravado.
+           OPEN OUTPUT ARQUIVO-RESTART.
+           MOVE MAN-CODIGO TO RESTART-ULTIMO-CODIGO.
+           WRITE RESTART-REGISTRO.
+           CLOSE ARQUIVO-RESTART.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "SALARIO" TO AUD-CAMPO.
+           MOVE SALARIO-ANTIGO TO AUD-VALOR-ANTES.
+           MOVE SALARIO-NOVO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
