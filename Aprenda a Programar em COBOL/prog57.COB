@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG57.
+      *    relatorio de efetivo por nivel de escolaridade, com
+      *    quebra de controle na escolaridade do funcionario.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-ORDENACAO
+               ASSIGN TO "ESCOLSORT.TMP".
+           SELECT RELATORIO-ESCOLARIDADE
+               ASSIGN TO "ESCOLARIDADE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-ESCOLARIDADE PIC X.
+           05 ORD-CODIGO PIC 9(4).
+           05 ORD-NOME PIC X(10).
+
+       FD  RELATORIO-ESCOLARIDADE.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  PRIMEIRA-LEITURA PIC X.
+       77  ESCOLARIDADE-ATUAL PIC X.
+       77  QTD-ESCOLARIDADE PIC 9(4).
+       77  QTD-GERAL PIC 9(4).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(35) VALUE
+               "EFETIVO POR NIVEL DE ESCOLARIDADE".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(16) VALUE "Escolaridade".
+           05 FILLER PIC X(12) VALUE "Efetivo".
+
+       01  LINHA-DETALHE.
+           05 DET-ESCOLARIDADE PIC X(14).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-EFETIVO PIC ZZZ9.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de funcionarios: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY ORD-ESCOLARIDADE
+               INPUT PROCEDURE IS PREPARA-ORDENACAO
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "Relatorio gravado em ESCOLARIDADE.LST".
+           DISPLAY "Total de funcionarios: " QTD-GERAL.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PREPARA-ORDENACAO.
+      *    copia ARQUIVO-FUNCIONARIO para o arquivo de ordenacao,
+      *    campo a campo - um SORT ... USING faz um RELEASE
+      *    posicional pelos bytes do registro de origem, e a ordem
+      *    dos campos de ORDENACAO-REGISTRO nao e a mesma do
+      *    FUNCIONARIO-REGISTRO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+           PERFORM COPIA-FUNCIONARIOS
+               UNTIL FINAL-ARQUIVO = "S".
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-FUNCIONARIOS.
+           MOVE FUNCIONARIO-ESCOLARIDADE TO ORD-ESCOLARIDADE.
+           MOVE FUNCIONARIO-CODIGO TO ORD-CODIGO.
+           MOVE FUNCIONARIO-NOME TO ORD-NOME.
+           RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT RELATORIO-ESCOLARIDADE.
+           MOVE ZEROS TO QTD-GERAL.
+           MOVE "S" TO PRIMEIRA-LEITURA.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+           PERFORM PROCESSA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           IF PRIMEIRA-LEITURA = "N"
+               PERFORM ESCREVE-SUBTOTAL.
+
+           PERFORM ESCREVE-RODAPE.
+           CLOSE RELATORIO-ESCOLARIDADE.
+
+       LEIA-PROXIMO-ORDENADO.
+           RETURN ARQUIVO-ORDENACAO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-REGISTROS.
+           IF PRIMEIRA-LEITURA = "S"
+               MOVE ORD-ESCOLARIDADE TO ESCOLARIDADE-ATUAL
+               MOVE "N" TO PRIMEIRA-LEITURA
+               MOVE ZEROS TO QTD-ESCOLARIDADE
+           ELSE
+               IF ORD-ESCOLARIDADE NOT = ESCOLARIDADE-ATUAL
+                   PERFORM ESCREVE-SUBTOTAL
+                   MOVE ORD-ESCOLARIDADE TO ESCOLARIDADE-ATUAL
+                   MOVE ZEROS TO QTD-ESCOLARIDADE.
+
+           ADD 1 TO QTD-ESCOLARIDADE.
+           ADD 1 TO QTD-GERAL.
+
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-SUBTOTAL.
+           EVALUATE ESCOLARIDADE-ATUAL
+               WHEN "F"
+                   MOVE "Fundamental" TO DET-ESCOLARIDADE
+               WHEN "M"
+                   MOVE "Medio" TO DET-ESCOLARIDADE
+               WHEN "S"
+                   MOVE "Superior" TO DET-ESCOLARIDADE
+               WHEN OTHER
+                   MOVE "Nao informado" TO DET-ESCOLARIDADE
+           END-EVALUATE.
+
+           MOVE QTD-ESCOLARIDADE TO DET-EFETIVO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE QTD-GERAL TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
