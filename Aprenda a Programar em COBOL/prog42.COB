@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG42.
+      *    carga em lote de um extrato de novas admissoes para
+      *    ARQUIVO-FUNCIONARIO, sem operador no terminal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-NOVOS-FUNCIONARIOS
+               ASSIGN TO "novos_funcionarios.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-DUPLICADOS
+               ASSIGN TO "DUPLICADOS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-NOVOS-FUNCIONARIOS.
+       01  EXTRATO-REGISTRO.
+           05 EXT-CODIGO PIC 9(4).
+           05 EXT-NOME PIC X(10).
+           05 EXT-ENDERECO PIC X(20).
+           05 EXT-TELEFONE PIC X(10).
+           05 EXT-EMAIL PIC X(30).
+           05 EXT-SALARIO PIC 9(6)V99.
+           05 EXT-ADMISSAO PIC 9(8).
+           05 EXT-DEPARTAMENTO-CODIGO PIC 9(2).
+
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+
+       FD  RELATORIO-DUPLICADOS.
+       01  LINHA-DUPLICADOS PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  REGISTRO-GRAVADO PIC X.
+       77  TOTAL-LIDOS PIC 9(4).
+       77  TOTAL-GRAVADOS PIC 9(4).
+       77  TOTAL-REJEITADOS PIC 9(4).
+      *    o extrato de admissoes nao traz filial nem limite de
+      *    adiantamento - entram com este valor padrao, ajustavel
+      *    depois pelo PROG37/PROG56.
+       77  FILIAL-PADRAO PIC 9(2) VALUE 1.
+       77  LIMITE-ADIANTAMENTO-PADRAO PIC 9(6)V99 VALUE 1000.00.
+      *    codigos rejeitados por ja existir (no proprio lote ou no
+      *    arquivo de funcionarios), para sair no relatorio de
+      *    excecoes no final da carga em vez de so aparecer na tela
+      *    enquanto o lote esta rodando.
+       01  TABELA-CODIGOS-DUPLICADOS.
+           05 CODIGO-DUPLICADO-TAB PIC 9(4) OCCURS 500 TIMES.
+       77  QTD-DUPLICADOS PIC 9(4).
+       77  INDICE-DUPLICADO PIC 9(4).
+
+       01  CABECALHO-DUPLICADOS.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE
+               "CODIGOS DUPLICADOS NA CARGA DE ADMISSOES".
+
+       01  LINHA-DETALHE-DUPLICADO.
+           05 FILLER PIC X(20) VALUE "Codigo ja existente:".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-CODIGO-DUPLICADO PIC ZZZ9.
+
+       01  RODAPE-DUPLICADOS.
+           05 FILLER PIC X(25) VALUE "Total de duplicados: ".
+           05 ROD-QTD-DUPLICADOS PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-NOVOS-FUNCIONARIOS.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO TOTAL-LIDOS.
+           MOVE ZEROS TO TOTAL-GRAVADOS.
+           MOVE ZEROS TO TOTAL-REJEITADOS.
+           MOVE ZEROS TO QTD-DUPLICADOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-EXTRATO.
+
+           PERFORM CARREGA-REGISTRO
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-NOVOS-FUNCIONARIOS.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           PERFORM GERA-RELATORIO-DUPLICADOS.
+
+           DISPLAY "Carga de novos funcionarios concluida".
+           DISPLAY "Registros lidos.....: " TOTAL-LIDOS.
+           DISPLAY "Registros gravados...: " TOTAL-GRAVADOS.
+           DISPLAY "Registros rejeitados.: " TOTAL-REJEITADOS.
+           DISPLAY "Codigos duplicados...: " QTD-DUPLICADOS.
+           DISPLAY "Relatorio de duplicados gravado em DUPLICADOS.LST".
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-EXTRATO.
+           READ ARQUIVO-NOVOS-FUNCIONARIOS RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       CARREGA-REGISTRO.
+           ADD 1 TO TOTAL-LIDOS.
+
+           IF EXT-CODIGO = ZEROS OR EXT-CODIGO > 9999
+               DISPLAY "Codigo invalido no extrato, rejeitado: "
+                   EXT-CODIGO
+               ADD 1 TO TOTAL-REJEITADOS
+           ELSE
+               PERFORM GRAVA-REGISTRO-FUNCIONARIO.
+
+           PERFORM LEIA-PROXIMO-EXTRATO.
+
+       GRAVA-REGISTRO-FUNCIONARIO.
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+           MOVE EXT-CODIGO TO FUNCIONARIO-CODIGO.
+           MOVE EXT-NOME TO FUNCIONARIO-NOME.
+           MOVE EXT-ENDERECO TO FUNCIONARIO-ENDERECO.
+           MOVE EXT-TELEFONE TO FUNCIONARIO-TELEFONE.
+           MOVE EXT-EMAIL TO FUNCIONARIO-EMAIL.
+           MOVE EXT-SALARIO TO FUNCIONARIO-SALARIO.
+           MOVE EXT-ADMISSAO TO FUNCIONARIO-ADMISSAO.
+           MOVE EXT-DEPARTAMENTO-CODIGO TO FUNCIONARIO-DEPTO-CODIGO.
+           MOVE FILIAL-PADRAO TO FUNCIONARIO-FILIAL-CODIGO.
+           MOVE LIMITE-ADIANTAMENTO-PADRAO TO
+               FUNCIONARIO-LIMITE-ADIANTAMENTO.
+           MOVE "A" TO FUNCIONARIO-STATUS.
+           ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME.
+
+           MOVE "N" TO REGISTRO-GRAVADO.
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Codigo ja existe, registro rejeitado: "
+                       EXT-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS
+                   PERFORM REGISTRA-CODIGO-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO REGISTRO-GRAVADO
+                   ADD 1 TO TOTAL-GRAVADOS.
+
+           IF REGISTRO-GRAVADO = "S"
+               PERFORM GRAVA-AUDITORIA.
+
+       REGISTRA-CODIGO-DUPLICADO.
+      *    guarda o codigo na tabela para sair no relatorio de
+      *    excecoes no final da carga; acima do limite da tabela os
+      *    excedentes continuam rejeitados e contados, so deixam de
+      *    aparecer no relatorio.
+           IF QTD-DUPLICADOS < 500
+               ADD 1 TO QTD-DUPLICADOS
+               MOVE EXT-CODIGO TO CODIGO-DUPLICADO-TAB (QTD-DUPLICADOS).
+
+       GRAVA-AUDITORIA.
+      *    registra a carga em lote no mesmo arquivo de auditoria
+      *    usado pelos programas interativos, para manter um unico
+      *    historico de quem (ou o que) mudou cada registro.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "I" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "REGISTRO" TO AUD-CAMPO.
+           MOVE SPACE TO AUD-VALOR-ANTES.
+           MOVE FUNCIONARIO-NOME TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       GERA-RELATORIO-DUPLICADOS.
+           OPEN OUTPUT RELATORIO-DUPLICADOS.
+
+           MOVE SPACES TO LINHA-DUPLICADOS.
+           MOVE CABECALHO-DUPLICADOS TO LINHA-DUPLICADOS.
+           WRITE LINHA-DUPLICADOS.
+           MOVE SPACES TO LINHA-DUPLICADOS.
+           WRITE LINHA-DUPLICADOS.
+
+           MOVE ZEROS TO INDICE-DUPLICADO.
+           PERFORM ESCREVE-CODIGO-DUPLICADO
+               QTD-DUPLICADOS TIMES.
+
+           MOVE QTD-DUPLICADOS TO ROD-QTD-DUPLICADOS.
+           MOVE SPACES TO LINHA-DUPLICADOS.
+           WRITE LINHA-DUPLICADOS.
+           MOVE SPACES TO LINHA-DUPLICADOS.
+           MOVE RODAPE-DUPLICADOS TO LINHA-DUPLICADOS.
+           WRITE LINHA-DUPLICADOS.
+
+           CLOSE RELATORIO-DUPLICADOS.
+
+       ESCREVE-CODIGO-DUPLICADO.
+           ADD 1 TO INDICE-DUPLICADO.
+           MOVE CODIGO-DUPLICADO-TAB (INDICE-DUPLICADO) TO
+               DET-CODIGO-DUPLICADO.
+           MOVE SPACES TO LINHA-DUPLICADOS.
+           MOVE LINHA-DETALHE-DUPLICADO TO LINHA-DUPLICADOS.
+           WRITE LINHA-DUPLICADOS.
