@@ -0,0 +1,3 @@
+           SELECT OPTIONAL ARQUIVO-OPERADORES
+               ASSIGN TO "operadores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
