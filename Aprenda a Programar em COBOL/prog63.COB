@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG63.
+      *    cotacao com desconto por faixa de quantidade, reusando o
+      *    mesmo PERFORM VARYING FROM/BY/UNTIL da tabuada do PROG22
+      *    para gerar as linhas da tabela.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-COTACAO
+               ASSIGN TO "ORCAMENTO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-COTACAO.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  PRECO-UNITARIO PIC 9(6)V99.
+       77  QUANTIDADE-INICIAL PIC 9(5).
+       77  INCREMENTO PIC 9(5).
+       77  QUANTIDADE-FINAL PIC 9(5).
+       77  QUANTIDADE-ATUAL PIC 9(5).
+       77  PERCENTUAL-DESCONTO PIC 999V99.
+       77  PRECO-COM-DESCONTO PIC 9(6)V99.
+       77  TOTAL-LINHA PIC 9(8)V99.
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(31) VALUE "COTACAO POR FAIXA DE QUANTIDADE".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(12) VALUE "Quantidade".
+           05 FILLER PIC X(12) VALUE "Desconto".
+           05 FILLER PIC X(16) VALUE "Preco unitario".
+           05 FILLER PIC X(16) VALUE "Total".
+
+       01  LINHA-DETALHE.
+           05 DET-QUANTIDADE PIC ZZZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 DET-DESCONTO PIC ZZ9,99.
+           05 FILLER PIC X(3) VALUE "% ".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-PRECO-UNITARIO PIC $ZZZ,ZZ9.99.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-TOTAL PIC $ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM PEGA-DADOS-COTACAO.
+
+           OPEN OUTPUT RELATORIO-COTACAO.
+           PERFORM ESCREVE-CABECALHO.
+
+           PERFORM GERA-LINHA-COTACAO
+               VARYING QUANTIDADE-ATUAL
+                   FROM QUANTIDADE-INICIAL BY INCREMENTO
+               UNTIL QUANTIDADE-ATUAL > QUANTIDADE-FINAL.
+
+           CLOSE RELATORIO-COTACAO.
+
+           DISPLAY "Cotacao gravada em ORCAMENTO.LST".
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PEGA-DADOS-COTACAO.
+           DISPLAY "Informe o preco unitario: ".
+           ACCEPT PRECO-UNITARIO.
+
+           DISPLAY "Quantidade inicial da tabela: ".
+           ACCEPT QUANTIDADE-INICIAL.
+
+           DISPLAY "Incremento entre as linhas: ".
+           ACCEPT INCREMENTO.
+
+           DISPLAY "Quantidade final da tabela: ".
+           ACCEPT QUANTIDADE-FINAL.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       GERA-LINHA-COTACAO.
+           PERFORM CALCULA-DESCONTO.
+
+           COMPUTE PRECO-COM-DESCONTO =
+               PRECO-UNITARIO - (PRECO-UNITARIO *
+                   PERCENTUAL-DESCONTO / 100).
+           COMPUTE TOTAL-LINHA =
+               QUANTIDADE-ATUAL * PRECO-COM-DESCONTO.
+
+           MOVE QUANTIDADE-ATUAL TO DET-QUANTIDADE.
+           MOVE PERCENTUAL-DESCONTO TO DET-DESCONTO.
+           MOVE PRECO-COM-DESCONTO TO DET-PRECO-UNITARIO.
+           MOVE TOTAL-LINHA TO DET-TOTAL.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       CALCULA-DESCONTO.
+      *    faixas de desconto por quantidade - mesma ideia de
+      *    degraus de preco que uma tabela de precos por volume usa.
+           IF QUANTIDADE-ATUAL >= 100
+               MOVE 15 TO PERCENTUAL-DESCONTO
+           ELSE
+               IF QUANTIDADE-ATUAL >= 50
+                   MOVE 10 TO PERCENTUAL-DESCONTO
+               ELSE
+                   IF QUANTIDADE-ATUAL >= 10
+                       MOVE 5 TO PERCENTUAL-DESCONTO
+                   ELSE
+                       MOVE 0 TO PERCENTUAL-DESCONTO.
