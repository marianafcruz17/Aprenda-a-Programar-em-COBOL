@@ -0,0 +1,5 @@
+           SELECT ARQUIVO-CLIENTE
+               ASSIGN TO "clientes.dat"
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS CLIENTE-CODIGO
+                ACCESS MODE IS DYNAMIC.
