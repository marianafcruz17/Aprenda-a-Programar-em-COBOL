@@ -1,42 +1,145 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG39.
-      *    listar registro de um arquivo
+      *    listar registro de um arquivo, em formato de relatorio
+      *    impresso, paginado, com cabecalho e total de registros.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "SBFUNCIONARIO.cob".
+           SELECT RELATORIO-FUNCIONARIOS
+               ASSIGN TO "FUNCIONARIO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            COPY "FDFUNCIONARIO.cob".
+
+       FD  RELATORIO-FUNCIONARIOS.
+       01  LINHA-RELATORIO PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  FINAL-ARQUIVO PIC X.
+       01  LINHAS-NA-PAGINA PIC 99.
+       01  NUMERO-PAGINA PIC 99.
+       01  TOTAL-REGISTROS PIC 9(4).
+       01  DATA-DE-HOJE PIC 9(8).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(28) VALUE SPACES.
+           05 FILLER PIC X(25) VALUE "RELATORIO DE FUNCIONARIOS".
+           05 FILLER PIC X(8) VALUE " Pagina ".
+           05 CAB-PAGINA PIC ZZ9.
+
+       01  CABECALHO-DATA.
+           05 FILLER PIC X(8) VALUE "Emitido ".
+           05 CAB-DATA PIC 9999/99/99.
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(10) VALUE "Codigo".
+           05 FILLER PIC X(12) VALUE "Nome".
+           05 FILLER PIC X(22) VALUE "Endereco".
+           05 FILLER PIC X(12) VALUE "Telefone".
+           05 FILLER PIC X(24) VALUE "Email".
+
+       01  LINHA-DETALHE.
+           05 DET-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 DET-NOME PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-ENDERECO PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-TELEFONE PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-EMAIL PIC X(30).
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de funcionarios: ".
+           05 ROD-TOTAL PIC ZZZ9.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT RELATORIO-FUNCIONARIOS.
+
+           MOVE ZEROS TO TOTAL-REGISTROS.
+           MOVE ZEROS TO NUMERO-PAGINA.
+           ACCEPT DATA-DE-HOJE FROM DATE YYYYMMDD.
+      *    forca a impressao do cabecalho no primeiro registro.
+           MOVE 99 TO LINHAS-NA-PAGINA.
+
            MOVE "N" TO FINAL-ARQUIVO.
            PERFORM LEIA-PROXIMO-REGISTRO.
 
            PERFORM EXIBA-REGISTROS
                UNTIL FINAL-ARQUIVO = "S".
 
+           PERFORM ESCREVE-RODAPE.
+
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE RELATORIO-FUNCIONARIOS.
+
+           DISPLAY "Relatorio gravado em FUNCIONARIO.LST".
+           DISPLAY "Total de funcionarios: " TOTAL-REGISTROS.
 
        PROGRAM-DONE.
-           STOP RUN.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
 
        LEIA-PROXIMO-REGISTRO.
            READ ARQUIVO-FUNCIONARIO RECORD AT END
            MOVE "S" TO FINAL-ARQUIVO.
 
        EXIBA-REGISTROS.
-           PERFORM EXIBA-CAMPOS.
+      *    quebra de pagina a cada 20 linhas de detalhe.
+           IF LINHAS-NA-PAGINA > 20
+               PERFORM ESCREVE-CABECALHO.
+
+           PERFORM ESCREVE-DETALHE.
+           ADD 1 TO TOTAL-REGISTROS.
+           ADD 1 TO LINHAS-NA-PAGINA.
            PERFORM LEIA-PROXIMO-REGISTRO.
 
-       EXIBA-CAMPOS.
-           DISPLAY "Codigo: " FUNCIONARIO-CODIGO.
-           DISPLAY "Nome: " FUNCIONARIO-NOME.
-           DISPLAY "Endereco: " FUNCIONARIO-ENDERECO.
-           DISPLAY "Telefone: " FUNCIONARIO-TELEFONE.
-           DISPLAY "Email: " FUNCIONARIO-EMAIL.
-           DISPLAY "----------------------------".
+       ESCREVE-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE NUMERO-PAGINA TO CAB-PAGINA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+
+           IF NUMERO-PAGINA = 1
+               WRITE LINHA-RELATORIO
+           ELSE
+               WRITE LINHA-RELATORIO
+                   BEFORE ADVANCING PAGE.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE DATA-DE-HOJE TO CAB-DATA.
+           MOVE CABECALHO-DATA TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE ZEROS TO LINHAS-NA-PAGINA.
+
+       ESCREVE-DETALHE.
+           MOVE FUNCIONARIO-CODIGO TO DET-CODIGO.
+           MOVE FUNCIONARIO-NOME TO DET-NOME.
+           MOVE FUNCIONARIO-ENDERECO TO DET-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE TO DET-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL TO DET-EMAIL.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE TOTAL-REGISTROS TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
