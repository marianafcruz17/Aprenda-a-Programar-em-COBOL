@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG52.
+      *    relatorio de carteira de clientes por vendedor, com
+      *    quebra de controle no codigo do funcionario responsavel.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBCLIENTE.cob".
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-ORDENACAO
+               ASSIGN TO "CLIVENDSORT.TMP".
+           SELECT RELATORIO-CLIENTES-VENDEDOR
+               ASSIGN TO "CLIENTESVENDEDOR.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDFUNCIONARIO.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-FUNCIONARIO-CODIGO PIC 9(4).
+           05 ORD-CLIENTE-CODIGO PIC 9(4).
+           05 ORD-CLIENTE-NOME PIC X(20).
+
+       FD  RELATORIO-CLIENTES-VENDEDOR.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  PRIMEIRA-LEITURA PIC X.
+       77  VENDEDOR-ATUAL PIC 9(4).
+       77  QTD-VENDEDOR PIC 9(4).
+       77  QTD-GERAL PIC 9(4).
+       77  NOME-VENDEDOR-ATUAL PIC X(10).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(35) VALUE
+               "CARTEIRA DE CLIENTES POR VENDEDOR".
+
+       01  LINHA-VENDEDOR.
+           05 FILLER PIC X(10) VALUE "Vendedor: ".
+           05 LV-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 LV-NOME PIC X(10).
+
+       01  LINHA-DETALHE.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 DET-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 DET-NOME PIC X(20).
+
+       01  LINHA-SUBTOTAL.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE "Total de clientes: ".
+           05 ST-TOTAL PIC ZZZ9.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total geral de clientes: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY ORD-FUNCIONARIO-CODIGO
+               INPUT PROCEDURE IS PREPARA-ORDENACAO
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "Relatorio gravado em CLIENTESVENDEDOR.LST".
+           DISPLAY "Total geral de clientes: " QTD-GERAL.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PREPARA-ORDENACAO.
+      *    copia ARQUIVO-CLIENTE para o arquivo de ordenacao, ja no
+      *    formato que a quebra de controle vai precisar.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+           PERFORM COPIA-CLIENTES
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-CLIENTE.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-CLIENTES.
+           MOVE CLIENTE-FUNCIONARIO-CODIGO TO ORD-FUNCIONARIO-CODIGO.
+           MOVE CLIENTE-CODIGO TO ORD-CLIENTE-CODIGO.
+           MOVE CLIENTE-NOME TO ORD-CLIENTE-NOME.
+           RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT RELATORIO-CLIENTES-VENDEDOR.
+           MOVE ZEROS TO QTD-GERAL.
+           MOVE "S" TO PRIMEIRA-LEITURA.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+           PERFORM PROCESSA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           IF PRIMEIRA-LEITURA = "N"
+               PERFORM ESCREVE-SUBTOTAL.
+
+           PERFORM ESCREVE-RODAPE.
+           CLOSE RELATORIO-CLIENTES-VENDEDOR.
+
+       LEIA-PROXIMO-ORDENADO.
+           RETURN ARQUIVO-ORDENACAO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-REGISTROS.
+           IF PRIMEIRA-LEITURA = "S"
+               MOVE ORD-FUNCIONARIO-CODIGO TO VENDEDOR-ATUAL
+               MOVE "N" TO PRIMEIRA-LEITURA
+               PERFORM INICIA-VENDEDOR
+           ELSE
+               IF ORD-FUNCIONARIO-CODIGO NOT = VENDEDOR-ATUAL
+                   PERFORM ESCREVE-SUBTOTAL
+                   MOVE ORD-FUNCIONARIO-CODIGO TO VENDEDOR-ATUAL
+                   PERFORM INICIA-VENDEDOR.
+
+           ADD 1 TO QTD-VENDEDOR.
+           ADD 1 TO QTD-GERAL.
+           PERFORM ESCREVE-DETALHE.
+
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+       INICIA-VENDEDOR.
+           MOVE ZEROS TO QTD-VENDEDOR.
+           PERFORM BUSCA-NOME-VENDEDOR.
+           PERFORM ESCREVE-VENDEDOR.
+
+       BUSCA-NOME-VENDEDOR.
+      *    procura o nome do vendedor no arquivo de funcionarios -
+      *    "SEM VENDEDOR" quando o codigo e zero ou nao existe mais.
+           MOVE SPACES TO NOME-VENDEDOR-ATUAL.
+
+           IF VENDEDOR-ATUAL = ZEROS
+               MOVE "SEM VENDEDOR" TO NOME-VENDEDOR-ATUAL
+           ELSE
+               MOVE VENDEDOR-ATUAL TO FUNCIONARIO-CODIGO
+               READ ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                       MOVE "DESCONHECIDO" TO NOME-VENDEDOR-ATUAL
+                   NOT INVALID KEY
+                       MOVE FUNCIONARIO-NOME TO NOME-VENDEDOR-ATUAL.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-VENDEDOR.
+           MOVE VENDEDOR-ATUAL TO LV-CODIGO.
+           MOVE NOME-VENDEDOR-ATUAL TO LV-NOME.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-VENDEDOR TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-DETALHE.
+           MOVE ORD-CLIENTE-CODIGO TO DET-CODIGO.
+           MOVE ORD-CLIENTE-NOME TO DET-NOME.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-SUBTOTAL.
+           MOVE QTD-VENDEDOR TO ST-TOTAL.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-SUBTOTAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE QTD-GERAL TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
