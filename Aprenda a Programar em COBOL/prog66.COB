@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG66.
+      *    carga em lote do extrato de clientes do sistema de pedidos
+      *    para ARQUIVO-CLIENTE, sem operador no terminal - cada linha
+      *    do extrato e incluida (se o codigo ainda nao existe) ou
+      *    atualizada (se ja existe), ao contrario do PROG42 que so
+      *    inclui.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-PEDIDOS-CLIENTES
+               ASSIGN TO "pedidos_clientes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "SBCLIENTE.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PEDIDOS-CLIENTES.
+       01  EXTRATO-REGISTRO.
+           05 EXT-CODIGO PIC 9(4).
+           05 EXT-NOME PIC X(20).
+           05 EXT-ENDERECO PIC X(50).
+           05 EXT-TELEFONE PIC X(10).
+           05 EXT-EMAIL PIC X(30).
+           05 EXT-FUNCIONARIO-CODIGO PIC 9(4).
+
+           COPY "FDCLIENTE.cob".
+           COPY "FDAUDITORIA.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  CLIENTE-ENCONTRADO PIC X.
+       77  TOTAL-LIDOS PIC 9(4).
+       77  TOTAL-INCLUIDOS PIC 9(4).
+       77  TOTAL-ATUALIZADOS PIC 9(4).
+       77  TOTAL-REJEITADOS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-PEDIDOS-CLIENTES.
+           OPEN I-O ARQUIVO-CLIENTE.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO TOTAL-LIDOS.
+           MOVE ZEROS TO TOTAL-INCLUIDOS.
+           MOVE ZEROS TO TOTAL-ATUALIZADOS.
+           MOVE ZEROS TO TOTAL-REJEITADOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-EXTRATO.
+
+           PERFORM APLICA-REGISTRO
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-PEDIDOS-CLIENTES.
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           DISPLAY "Carga de clientes do sistema de pedidos concluida".
+           DISPLAY "Registros lidos......: " TOTAL-LIDOS.
+           DISPLAY "Registros incluidos...: " TOTAL-INCLUIDOS.
+           DISPLAY "Registros atualizados.: " TOTAL-ATUALIZADOS.
+           DISPLAY "Registros rejeitados..: " TOTAL-REJEITADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-EXTRATO.
+           READ ARQUIVO-PEDIDOS-CLIENTES RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       APLICA-REGISTRO.
+           ADD 1 TO TOTAL-LIDOS.
+
+           IF EXT-CODIGO = ZEROS OR EXT-CODIGO > 9999
+               DISPLAY "Codigo invalido no extrato, rejeitado: "
+                   EXT-CODIGO
+               ADD 1 TO TOTAL-REJEITADOS
+           ELSE
+               PERFORM VERIFICA-CLIENTE-EXISTENTE.
+
+           PERFORM LEIA-PROXIMO-EXTRATO.
+
+       VERIFICA-CLIENTE-EXISTENTE.
+           MOVE EXT-CODIGO TO CLIENTE-CODIGO.
+           MOVE "S" TO CLIENTE-ENCONTRADO.
+
+           READ ARQUIVO-CLIENTE RECORD
+               INVALID KEY
+                   MOVE "N" TO CLIENTE-ENCONTRADO.
+
+           IF CLIENTE-ENCONTRADO = "S"
+               PERFORM ATUALIZA-CLIENTE
+           ELSE
+               PERFORM INCLUI-CLIENTE.
+
+       INCLUI-CLIENTE.
+           MOVE SPACE TO CLIENTE-REGISTRO.
+           MOVE EXT-CODIGO TO CLIENTE-CODIGO.
+           MOVE EXT-NOME TO CLIENTE-NOME.
+           MOVE EXT-ENDERECO TO CLIENTE-ENDERECO.
+           MOVE EXT-TELEFONE TO CLIENTE-TELEFONE.
+           MOVE EXT-EMAIL TO CLIENTE-EMAIL.
+           MOVE EXT-FUNCIONARIO-CODIGO TO CLIENTE-FUNCIONARIO-CODIGO.
+
+           WRITE CLIENTE-REGISTRO
+               INVALID KEY
+                   DISPLAY "Codigo ja existe, registro rejeitado: "
+                       EXT-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-INCLUIDOS
+                   PERFORM GRAVA-AUDITORIA-INCLUSAO.
+
+       ATUALIZA-CLIENTE.
+           MOVE EXT-NOME TO CLIENTE-NOME.
+           MOVE EXT-ENDERECO TO CLIENTE-ENDERECO.
+           MOVE EXT-TELEFONE TO CLIENTE-TELEFONE.
+           MOVE EXT-EMAIL TO CLIENTE-EMAIL.
+           MOVE EXT-FUNCIONARIO-CODIGO TO CLIENTE-FUNCIONARIO-CODIGO.
+
+           REWRITE CLIENTE-REGISTRO
+               INVALID KEY
+                   DISPLAY "Erro ao reescrever o registro: "
+                       EXT-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-ATUALIZADOS
+                   PERFORM GRAVA-AUDITORIA-ALTERACAO.
+
+       GRAVA-AUDITORIA-INCLUSAO.
+      *    registra a carga em lote no mesmo arquivo de auditoria
+      *    usado pelos programas interativos de funcionario, para
+      *    manter um unico historico de quem (ou o que) mudou cada
+      *    registro.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "I" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE CLIENTE-CODIGO TO AUD-CODIGO.
+           MOVE "CLIENTE" TO AUD-CAMPO.
+           MOVE SPACE TO AUD-VALOR-ANTES.
+           MOVE CLIENTE-NOME TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       GRAVA-AUDITORIA-ALTERACAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE CLIENTE-CODIGO TO AUD-CODIGO.
+           MOVE "CLIENTE" TO AUD-CAMPO.
+           MOVE SPACE TO AUD-VALOR-ANTES.
+           MOVE CLIENTE-NOME TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
