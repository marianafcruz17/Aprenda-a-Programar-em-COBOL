@@ -0,0 +1,12 @@
+       FD  ARQUIVO-FUNCIONARIO-EXCLUIDOS.
+       01  EXCLUIDO-REGISTRO.
+           05 EXCLUIDO-CODIGO PIC 9(4).
+           05 EXCLUIDO-NOME PIC X(10).
+           05 EXCLUIDO-ENDERECO PIC X(20).
+           05 EXCLUIDO-TELEFONE PIC X(10).
+           05 EXCLUIDO-EMAIL PIC X(30).
+           05 EXCLUIDO-SALARIO PIC 9(6)V99.
+           05 EXCLUIDO-STATUS PIC X.
+           05 EXCLUIDO-DATA-EXCLUSAO PIC 9(8).
+      *    motivo da exclusao, de preenchimento obrigatorio.
+           05 EXCLUIDO-MOTIVO PIC X(30).
