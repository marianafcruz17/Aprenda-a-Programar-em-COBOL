@@ -1,22 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG19.
-      *    programa para demonstrar o operador GOT-TO.
+      *    programa para demonstrar roteamento com EVALUATE, em vez
+      *    do GO TO que este programa usava antes - EXIBIR-PROFISSAO
+      *    nunca era alcancado pelo desvio antigo, e agora e uma rota
+      *    valida como qualquer outra.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01  RESPOSTA PIC X.
+       01  OPCAO-ROTA PIC 9.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            DISPLAY "INICIO DO PROGRAMA".
            PERFORM CONTINUAR-EXECUCAO.
 
-           IF RESPOSTA = "N"
-               GO TO EXIBIR-MENSAGEM.
+           IF RESPOSTA NOT = "N"
+               DISPLAY "SEGUNDA PARTE DO PROGRAMA"
+               PERFORM LOGICA-PROGRAMA.
 
-           DISPLAY "SEGUNDA PARTE DO PROGRAMA".
-           PERFORM LOGICA-PROGRAMA.
+           PERFORM ROTEIA-PEDIDO.
 
        PROGRAM-DONE.
            STOP RUN.
@@ -31,6 +35,20 @@
        LOGICA-PROGRAMA.
            DISPLAY "O programa apenas exibe uma mensagem".
 
+       ROTEIA-PEDIDO.
+           DISPLAY "Escolha uma opcao:".
+           DISPLAY "1. Exibir mensagem".
+           DISPLAY "2. Exibir profissao".
+           ACCEPT OPCAO-ROTA.
+
+           EVALUATE OPCAO-ROTA
+               WHEN 1
+                   PERFORM EXIBIR-MENSAGEM
+               WHEN 2
+                   PERFORM EXIBIR-PROFISSAO
+               WHEN OTHER
+                   DISPLAY "Opcao invalida".
+
        EXIBIR-MENSAGEM.
            DISPLAY "Bom dia".
 
