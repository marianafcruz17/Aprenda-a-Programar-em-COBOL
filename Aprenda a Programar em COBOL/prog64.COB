@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG64.
+      *    extrato dos funcionarios alterados a partir de uma data,
+      *    usando FUNCIONARIO-DATA-ATUALIZACAO (atualizado pelo
+      *    PROG37 a cada REWRITE).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT RELATORIO-ALTERADOS
+               ASSIGN TO "ALTERADOS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  RELATORIO-ALTERADOS.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  DATA-LIMITE PIC 9(8).
+       77  TOTAL-ALTERADOS PIC 9(4).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(35) VALUE
+               "FUNCIONARIOS ALTERADOS DESDE A DATA".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(10) VALUE "Codigo".
+           05 FILLER PIC X(14) VALUE "Nome".
+           05 FILLER PIC X(14) VALUE "Data".
+           05 FILLER PIC X(12) VALUE "Hora".
+
+       01  LINHA-DETALHE.
+           05 DET-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 DET-NOME PIC X(10).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-DATA PIC 9999/99/99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-HORA PIC 99B99B9999.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de alterados: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "Listar funcionarios alterados a partir de ".
+           DISPLAY "qual data (AAAAMMDD)? ".
+           ACCEPT DATA-LIMITE.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT RELATORIO-ALTERADOS.
+
+           MOVE ZEROS TO TOTAL-ALTERADOS.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM FILTRA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           PERFORM ESCREVE-RODAPE.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE RELATORIO-ALTERADOS.
+
+           DISPLAY "Extrato gravado em ALTERADOS.LST".
+           DISPLAY "Total de alterados: " TOTAL-ALTERADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       FILTRA-REGISTROS.
+           IF FUNCIONARIO-DATA-ATUALIZACAO >= DATA-LIMITE
+               PERFORM ESCREVE-DETALHE
+               ADD 1 TO TOTAL-ALTERADOS.
+
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-DETALHE.
+           MOVE FUNCIONARIO-CODIGO TO DET-CODIGO.
+           MOVE FUNCIONARIO-NOME TO DET-NOME.
+           MOVE FUNCIONARIO-DATA-ATUALIZACAO TO DET-DATA.
+           MOVE FUNCIONARIO-HORA-ATUALIZACAO TO DET-HORA.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE TOTAL-ALTERADOS TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
