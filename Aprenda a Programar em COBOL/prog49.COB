@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG49.
+      *    varredura de qualidade de dados em ARQUIVO-FUNCIONARIO -
+      *    acusa nome em branco, telefone em branco ou email mal
+      *    formado, registro a registro.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  QTD-ARROBA PIC 9.
+       77  TOTAL-REGISTROS PIC 9(4).
+       77  TOTAL-PROBLEMAS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE ZEROS TO TOTAL-REGISTROS.
+           MOVE ZEROS TO TOTAL-PROBLEMAS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM VERIFICA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY " ".
+           DISPLAY "Varredura concluida".
+           DISPLAY "Registros lidos....: " TOTAL-REGISTROS.
+           DISPLAY "Problemas achados...: " TOTAL-PROBLEMAS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       VERIFICA-REGISTROS.
+           ADD 1 TO TOTAL-REGISTROS.
+           PERFORM VERIFICA-QUALIDADE.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       VERIFICA-QUALIDADE.
+           IF FUNCIONARIO-NOME = SPACES
+               DISPLAY "Codigo " FUNCIONARIO-CODIGO ": nome em branco"
+               ADD 1 TO TOTAL-PROBLEMAS.
+
+           IF FUNCIONARIO-TELEFONE = SPACES
+               DISPLAY "Codigo " FUNCIONARIO-CODIGO
+                   ": telefone em branco"
+               ADD 1 TO TOTAL-PROBLEMAS.
+
+           PERFORM VERIFICA-EMAIL.
+
+       VERIFICA-EMAIL.
+      *    email mal formado: em branco ou sem o "@".
+           MOVE ZEROS TO QTD-ARROBA.
+           INSPECT FUNCIONARIO-EMAIL TALLYING QTD-ARROBA
+               FOR ALL "@".
+
+           IF FUNCIONARIO-EMAIL = SPACES OR QTD-ARROBA = 0
+               DISPLAY "Codigo " FUNCIONARIO-CODIGO
+                   ": email mal formado"
+               ADD 1 TO TOTAL-PROBLEMAS.
