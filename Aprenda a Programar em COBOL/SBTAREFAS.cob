@@ -0,0 +1,5 @@
+           SELECT ARQUIVO-TAREFAS
+               ASSIGN TO "tarefas.dat"
+                ORGANIZATION IS INDEXED
+                RECORD KEY IS TAREFA-CHAVE
+                ACCESS MODE IS DYNAMIC.
