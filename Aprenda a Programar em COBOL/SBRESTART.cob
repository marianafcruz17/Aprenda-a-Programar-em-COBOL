@@ -0,0 +1,3 @@
+           SELECT OPTIONAL ARQUIVO-RESTART
+               ASSIGN TO "funcionarios_restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
