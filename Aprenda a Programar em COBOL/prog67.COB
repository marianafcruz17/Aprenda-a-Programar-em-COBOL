@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG67.
+      *    relatorio de folha por filial - soma do salario de cada
+      *    filial, com quebra de controle no codigo da filial e na
+      *    moeda (uma filial pode ter funcionarios pagos em mais de
+      *    uma moeda, e somar valores de moedas diferentes num so
+      *    total nao faria sentido).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-ORDENACAO
+               ASSIGN TO "FILSORT.TMP".
+           SELECT RELATORIO-FILIAIS
+               ASSIGN TO "FILIAIS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-FILIAL-CODIGO PIC 9(2).
+           05 ORD-CODIGO PIC 9(4).
+           05 ORD-NOME PIC X(10).
+           05 ORD-MOEDA-CODIGO PIC X(3).
+           05 ORD-SALARIO PIC 9(6)V99.
+
+       FD  RELATORIO-FILIAIS.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  PRIMEIRA-LEITURA PIC X.
+       77  FILIAL-ATUAL PIC 9(2).
+       77  MOEDA-ATUAL PIC X(3).
+       77  QTD-FILIAL PIC 9(4).
+       77  TOTAL-SALARIO-FILIAL PIC 9(8)V99.
+       77  QTD-GERAL PIC 9(4).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(18) VALUE SPACES.
+           05 FILLER PIC X(35) VALUE
+               "FECHAMENTO DE FOLHA POR FILIAL".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(10) VALUE "Filial".
+           05 FILLER PIC X(10) VALUE "Moeda".
+           05 FILLER PIC X(12) VALUE "Efetivo".
+           05 FILLER PIC X(18) VALUE "Total salarios".
+
+       01  LINHA-DETALHE.
+           05 DET-FILIAL PIC Z9.
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 DET-MOEDA PIC X(3).
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 DET-EFETIVO PIC ZZZ9.
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 DET-TOTAL PIC $ZZZ,ZZZ,ZZ9.99.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de funcionarios: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY ORD-FILIAL-CODIGO
+               ON ASCENDING KEY ORD-MOEDA-CODIGO
+               INPUT PROCEDURE IS PREPARA-ORDENACAO
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "Relatorio gravado em FILIAIS.LST".
+           DISPLAY "Total de funcionarios: " QTD-GERAL.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PREPARA-ORDENACAO.
+      *    copia ARQUIVO-FUNCIONARIO para o arquivo de ordenacao,
+      *    campo a campo - um SORT ... USING faz um RELEASE
+      *    posicional pelos bytes do registro de origem, e a ordem
+      *    dos campos de ORDENACAO-REGISTRO nao e a mesma do
+      *    FUNCIONARIO-REGISTRO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+           PERFORM COPIA-FUNCIONARIOS
+               UNTIL FINAL-ARQUIVO = "S".
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-FUNCIONARIOS.
+           MOVE FUNCIONARIO-FILIAL-CODIGO TO ORD-FILIAL-CODIGO.
+           MOVE FUNCIONARIO-CODIGO TO ORD-CODIGO.
+           MOVE FUNCIONARIO-NOME TO ORD-NOME.
+           MOVE FUNCIONARIO-MOEDA-CODIGO TO ORD-MOEDA-CODIGO.
+           MOVE FUNCIONARIO-SALARIO TO ORD-SALARIO.
+           RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT RELATORIO-FILIAIS.
+           MOVE ZEROS TO QTD-GERAL.
+           MOVE "S" TO PRIMEIRA-LEITURA.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+           PERFORM PROCESSA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           IF PRIMEIRA-LEITURA = "N"
+               PERFORM ESCREVE-SUBTOTAL.
+
+           PERFORM ESCREVE-RODAPE.
+           CLOSE RELATORIO-FILIAIS.
+
+       LEIA-PROXIMO-ORDENADO.
+           RETURN ARQUIVO-ORDENACAO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-REGISTROS.
+           IF PRIMEIRA-LEITURA = "S"
+               MOVE ORD-FILIAL-CODIGO TO FILIAL-ATUAL
+               MOVE ORD-MOEDA-CODIGO TO MOEDA-ATUAL
+               MOVE "N" TO PRIMEIRA-LEITURA
+               PERFORM ZERA-ACUMULADORES
+           ELSE
+               IF ORD-FILIAL-CODIGO NOT = FILIAL-ATUAL OR
+                   ORD-MOEDA-CODIGO NOT = MOEDA-ATUAL
+                   PERFORM ESCREVE-SUBTOTAL
+                   MOVE ORD-FILIAL-CODIGO TO FILIAL-ATUAL
+                   MOVE ORD-MOEDA-CODIGO TO MOEDA-ATUAL
+                   PERFORM ZERA-ACUMULADORES.
+
+           ADD 1 TO QTD-FILIAL.
+           ADD 1 TO QTD-GERAL.
+           ADD ORD-SALARIO TO TOTAL-SALARIO-FILIAL.
+
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+       ZERA-ACUMULADORES.
+           MOVE ZEROS TO QTD-FILIAL.
+           MOVE ZEROS TO TOTAL-SALARIO-FILIAL.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-SUBTOTAL.
+           MOVE FILIAL-ATUAL TO DET-FILIAL.
+           MOVE MOEDA-ATUAL TO DET-MOEDA.
+           MOVE QTD-FILIAL TO DET-EFETIVO.
+           MOVE TOTAL-SALARIO-FILIAL TO DET-TOTAL.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE QTD-GERAL TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
