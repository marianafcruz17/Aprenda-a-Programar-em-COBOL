@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG68.
+      *    cadastro de operadores do login (EFETUA-LOGIN/PDLOGIN.cob)
+      *    em operadores.dat - req048 criou o arquivo e a gate de
+      *    login do PROG37/PROG38 mas nao deixou nenhum jeito de
+      *    cadastrar um operador sem editar o arquivo a mao; sem um
+      *    operador cadastrado, as 3 tentativas de login sempre
+      *    esgotam e PROG37/PROG38 nunca abrem.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBOPERADORES.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDOPERADORES.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  OPERADOR-JA-EXISTE PIC X.
+       77  NOVO-OPERADOR-ID PIC X(10).
+       77  NOVO-OPERADOR-SENHA PIC X(10).
+       77  NOVO-OPERADOR-STATUS PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE SPACES TO NOVO-OPERADOR-ID.
+           PERFORM INCLUI-OPERADOR
+               UNTIL NOVO-OPERADOR-ID = SPACES.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       INCLUI-OPERADOR.
+           DISPLAY "Informe o id do novo operador ".
+           DISPLAY " (em branco para sair): ".
+           ACCEPT NOVO-OPERADOR-ID.
+
+           IF NOVO-OPERADOR-ID NOT = SPACES
+               PERFORM VERIFICA-OPERADOR-EXISTENTE
+               IF OPERADOR-JA-EXISTE = "S"
+                   DISPLAY "Operador ja cadastrado, rejeitado: "
+                       NOVO-OPERADOR-ID
+               ELSE
+                   PERFORM GRAVA-OPERADOR.
+
+       VERIFICA-OPERADOR-EXISTENTE.
+      *    operadores.dat e LINE SEQUENTIAL, sem chave - precisa ler
+      *    o arquivo inteiro para saber se o id ja existe, do mesmo
+      *    jeito que o PROG10 le mensagens.log na inicializacao para
+      *    continuar a numeracao.
+           MOVE "N" TO OPERADOR-JA-EXISTE.
+           OPEN INPUT ARQUIVO-OPERADORES.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-OPERADOR
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-OPERADORES.
+
+       LEIA-PROXIMO-OPERADOR.
+           READ ARQUIVO-OPERADORES RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO
+           NOT AT END
+               IF OPERADOR-ID = NOVO-OPERADOR-ID
+                   MOVE "S" TO OPERADOR-JA-EXISTE.
+
+       GRAVA-OPERADOR.
+           DISPLAY "Informe a senha do novo operador: ".
+           ACCEPT NOVO-OPERADOR-SENHA.
+           DISPLAY "Status (A-Ativo B-Bloqueado): ".
+           ACCEPT NOVO-OPERADOR-STATUS.
+
+           OPEN EXTEND ARQUIVO-OPERADORES.
+           MOVE NOVO-OPERADOR-ID TO OPERADOR-ID.
+           MOVE NOVO-OPERADOR-SENHA TO OPERADOR-SENHA.
+           MOVE NOVO-OPERADOR-STATUS TO OPERADOR-STATUS.
+           WRITE OPERADOR-REGISTRO.
+           CLOSE ARQUIVO-OPERADORES.
