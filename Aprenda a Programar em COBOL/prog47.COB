@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG47.
+      *    consulta de funcionario somente leitura - abre o arquivo
+      *    INPUT, sem nenhum caminho ate o REWRITE, para quem so
+      *    precisa conferir um dado sem risco de alterar o registro.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+       77  REGISTRO-ENCONTRADO PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE ZEROES TO FUNCIONARIO-CODIGO.
+           PERFORM CONSULTA-REGISTRO
+               UNTIL FUNCIONARIO-CODIGO = ZEROES.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       CONSULTA-REGISTRO.
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+           MOVE ZEROES TO FUNCIONARIO-CODIGO.
+
+           DISPLAY "Informe o codigo do funcionario ".
+           DISPLAY " para consultar (1-9999) ".
+           DISPLAY " digite 0 (zero) para sair: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           IF FUNCIONARIO-CODIGO NOT = ZEROES
+               MOVE "S" TO REGISTRO-ENCONTRADO
+               READ ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                       MOVE "N" TO REGISTRO-ENCONTRADO
+                       DISPLAY "Registro nao encontrado"
+
+               IF REGISTRO-ENCONTRADO = "S"
+                   PERFORM EXIBE-REGISTRO.
+
+       EXIBE-REGISTRO.
+           DISPLAY " ".
+           DISPLAY "Codigo......: " FUNCIONARIO-CODIGO.
+           DISPLAY "Nome........: " FUNCIONARIO-NOME.
+           DISPLAY "Endereco....: " FUNCIONARIO-ENDERECO.
+           DISPLAY "Telefone....: " FUNCIONARIO-TELEFONE.
+           DISPLAY "Email.......: " FUNCIONARIO-EMAIL.
+           DISPLAY "Departamento: " FUNCIONARIO-DEPTO-CODIGO.
+           DISPLAY " ".
