@@ -0,0 +1,5 @@
+      *    area de trabalho do paragrafo partilhado VERIFICA-FORMATO-
+      *    EMAIL (COPY "PDVERIFICAEMAIL.cob") - so avisa, nao impede a
+      *    gravacao, pois o formato exato de um email nao cabe numa
+      *    checagem simples.
+       77  VERIFICAEMAIL-QTD-ARROBA PIC 9.
