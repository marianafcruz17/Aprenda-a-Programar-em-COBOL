@@ -0,0 +1,5 @@
+      *    OPTIONAL porque o log pode nao existir ainda na primeira
+      *    execucao, quando o ultimo MSG-ID gravado e lido de volta.
+           SELECT OPTIONAL ARQUIVO-MENSAGENS
+               ASSIGN TO "mensagens.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
