@@ -0,0 +1,3 @@
+           SELECT OPTIONAL ARQUIVO-NOTIFICACOES
+               ASSIGN TO "notificacoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
