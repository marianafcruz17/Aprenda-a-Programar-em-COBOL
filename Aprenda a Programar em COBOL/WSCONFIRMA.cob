@@ -0,0 +1,6 @@
+      *    area de trabalho do paragrafo partilhado PERGUNTA-
+      *    CONFIRMACAO (COPY "PDCONFIRMA.cob") - o programa que inclui
+      *    este copybook deve montar CONFIRMA-MENSAGEM antes do PERFORM
+      *    e ler o resultado em CONFIRMA-RESPOSTA.
+       77  CONFIRMA-MENSAGEM PIC X(60).
+       77  CONFIRMA-RESPOSTA PIC X.
