@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG46.
+      *    relatorio de efetivo e salario medio por departamento,
+      *    com quebra de controle no codigo do departamento.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-ORDENACAO
+               ASSIGN TO "DEPTSORT.TMP".
+           SELECT RELATORIO-DEPARTAMENTOS
+               ASSIGN TO "DEPARTAMENTOS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-DEPARTAMENTO-CODIGO PIC 9(2).
+           05 ORD-CODIGO PIC 9(4).
+           05 ORD-NOME PIC X(10).
+           05 ORD-SALARIO PIC 9(6)V99.
+
+       FD  RELATORIO-DEPARTAMENTOS.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  PRIMEIRA-LEITURA PIC X.
+       77  DEPARTAMENTO-ATUAL PIC 9(2).
+       77  QTD-DEPARTAMENTO PIC 9(4).
+       77  TOTAL-SALARIO-DEPARTAMENTO PIC 9(8)V99.
+       77  MEDIA-SALARIO-DEPARTAMENTO PIC 9(6)V99.
+       77  QTD-GERAL PIC 9(4).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE
+               "EFETIVO E SALARIO MEDIO POR DEPARTAMENTO".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(14) VALUE "Departamento".
+           05 FILLER PIC X(12) VALUE "Efetivo".
+           05 FILLER PIC X(18) VALUE "Salario medio".
+
+       01  LINHA-DETALHE.
+           05 DET-DEPARTAMENTO PIC Z9.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 DET-EFETIVO PIC ZZZ9.
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 DET-MEDIA PIC $ZZZ,ZZ9.99.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de funcionarios: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY ORD-DEPARTAMENTO-CODIGO
+               INPUT PROCEDURE IS PREPARA-ORDENACAO
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "Relatorio gravado em DEPARTAMENTOS.LST".
+           DISPLAY "Total de funcionarios: " QTD-GERAL.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PREPARA-ORDENACAO.
+      *    copia ARQUIVO-FUNCIONARIO para o arquivo de ordenacao,
+      *    campo a campo - um SORT ... USING faz um RELEASE
+      *    posicional pelos bytes do registro de origem, e a ordem
+      *    dos campos de ORDENACAO-REGISTRO nao e a mesma do
+      *    FUNCIONARIO-REGISTRO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+           PERFORM COPIA-FUNCIONARIOS
+               UNTIL FINAL-ARQUIVO = "S".
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-FUNCIONARIOS.
+           MOVE FUNCIONARIO-DEPTO-CODIGO TO ORD-DEPARTAMENTO-CODIGO.
+           MOVE FUNCIONARIO-CODIGO TO ORD-CODIGO.
+           MOVE FUNCIONARIO-NOME TO ORD-NOME.
+           MOVE FUNCIONARIO-SALARIO TO ORD-SALARIO.
+           RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT RELATORIO-DEPARTAMENTOS.
+           MOVE ZEROS TO QTD-GERAL.
+           MOVE "S" TO PRIMEIRA-LEITURA.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+           PERFORM PROCESSA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           IF PRIMEIRA-LEITURA = "N"
+               PERFORM ESCREVE-SUBTOTAL.
+
+           PERFORM ESCREVE-RODAPE.
+           CLOSE RELATORIO-DEPARTAMENTOS.
+
+       LEIA-PROXIMO-ORDENADO.
+           RETURN ARQUIVO-ORDENACAO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-REGISTROS.
+           IF PRIMEIRA-LEITURA = "S"
+               MOVE ORD-DEPARTAMENTO-CODIGO TO DEPARTAMENTO-ATUAL
+               MOVE "N" TO PRIMEIRA-LEITURA
+               PERFORM ZERA-ACUMULADORES
+           ELSE
+               IF ORD-DEPARTAMENTO-CODIGO NOT = DEPARTAMENTO-ATUAL
+                   PERFORM ESCREVE-SUBTOTAL
+                   MOVE ORD-DEPARTAMENTO-CODIGO TO DEPARTAMENTO-ATUAL
+                   PERFORM ZERA-ACUMULADORES.
+
+           ADD 1 TO QTD-DEPARTAMENTO.
+           ADD 1 TO QTD-GERAL.
+           ADD ORD-SALARIO TO TOTAL-SALARIO-DEPARTAMENTO.
+
+           PERFORM LEIA-PROXIMO-ORDENADO.
+
+       ZERA-ACUMULADORES.
+           MOVE ZEROS TO QTD-DEPARTAMENTO.
+           MOVE ZEROS TO TOTAL-SALARIO-DEPARTAMENTO.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-SUBTOTAL.
+           COMPUTE MEDIA-SALARIO-DEPARTAMENTO ROUNDED =
+               TOTAL-SALARIO-DEPARTAMENTO / QTD-DEPARTAMENTO.
+
+           MOVE DEPARTAMENTO-ATUAL TO DET-DEPARTAMENTO.
+           MOVE QTD-DEPARTAMENTO TO DET-EFETIVO.
+           MOVE MEDIA-SALARIO-DEPARTAMENTO TO DET-MEDIA.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE QTD-GERAL TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
