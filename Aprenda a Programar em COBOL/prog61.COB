@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG61.
+      *    job noturno unico, aplicando inclusoes, alteracoes e
+      *    exclusoes (codigo A/C/D) contra ARQUIVO-FUNCIONARIO a
+      *    partir de um unico arquivo de transacoes, em vez de
+      *    rodar PROG36/PROG37/PROG38 interativamente um a um.
+      *    Encerra com o relatorio de totais de controle do
+      *    CONTROLE.LST (registros incluidos/alterados/excluidos e
+      *    hash total dos codigos), para conferir o lote antes de
+      *    liberar o processamento da noite.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-TRANSACOES
+               ASSIGN TO "transacoes_funcionarios.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-CONTROLE
+               ASSIGN TO "CONTROLE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBEXCLUIDOS.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-TRANSACOES.
+       01  TRANSACAO-REGISTRO.
+      *    "A" inclusao, "C" alteracao de um campo, "D" exclusao.
+           05 TRANS-OPERACAO PIC X.
+           05 TRANS-CODIGO PIC 9(4).
+      *    usados quando TRANS-OPERACAO = "A".
+           05 TRANS-NOME PIC X(10).
+           05 TRANS-ENDERECO PIC X(20).
+           05 TRANS-TELEFONE PIC X(10).
+           05 TRANS-EMAIL PIC X(30).
+           05 TRANS-SALARIO PIC 9(6)V99.
+           05 TRANS-ADMISSAO PIC 9(8).
+           05 TRANS-DEPTO-CODIGO PIC 9(2).
+      *    usados quando TRANS-OPERACAO = "C" (mesma numeracao de
+      *    campo que o MUDA-E-GRAVA-UM-CAMPO do PROG37).
+           05 TRANS-CAMPO PIC 9.
+           05 TRANS-VALOR-NOVO PIC X(30).
+      *    usado quando TRANS-OPERACAO = "D".
+           05 TRANS-MOTIVO PIC X(30).
+
+       FD  RELATORIO-CONTROLE.
+       01  LINHA-CONTROLE PIC X(80).
+
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDEXCLUIDOS.cob".
+           COPY "FDAUDITORIA.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  REGISTRO-GRAVADO PIC X.
+       77  NOME-CAMPO-ALTERADO PIC X(15).
+       77  VALOR-ANTIGO PIC X(30).
+       77  VALOR-NOVO PIC X(30).
+       77  DATA-DE-HOJE PIC 9(8).
+       77  NOME-FUNCIONARIO-EXCLUIDO PIC X(10).
+       77  TOTAL-LIDOS PIC 9(6).
+       77  TOTAL-INCLUSOES PIC 9(6).
+       77  TOTAL-ALTERACOES PIC 9(6).
+       77  TOTAL-EXCLUSOES PIC 9(6).
+       77  TOTAL-REJEITADOS PIC 9(6).
+       77  HASH-TOTAL-CODIGOS PIC 9(10).
+      *    o lote de transacoes nao traz filial nem limite de
+      *    adiantamento para inclusoes - entram com este valor
+      *    padrao, ajustavel depois pelo PROG37/PROG56.
+       77  FILIAL-PADRAO PIC 9(2) VALUE 1.
+       77  LIMITE-ADIANTAMENTO-PADRAO PIC 9(6)V99 VALUE 1000.00.
+
+       01  LINHA-TITULO-CONTROLE PIC X(40)
+           VALUE "RELATORIO DE TOTAIS DE CONTROLE".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-TRANSACOES.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-FUNCIONARIO-EXCLUIDOS.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO TOTAL-LIDOS.
+           MOVE ZEROS TO TOTAL-INCLUSOES.
+           MOVE ZEROS TO TOTAL-ALTERACOES.
+           MOVE ZEROS TO TOTAL-EXCLUSOES.
+           MOVE ZEROS TO TOTAL-REJEITADOS.
+           MOVE ZEROS TO HASH-TOTAL-CODIGOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMA-TRANSACAO.
+
+           PERFORM PROCESSA-TRANSACAO
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-TRANSACOES.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-FUNCIONARIO-EXCLUIDOS.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           PERFORM ESCREVE-CONTROLE.
+
+           DISPLAY "Job noturno concluido".
+           DISPLAY "Transacoes lidas......: " TOTAL-LIDOS.
+           DISPLAY "Inclusoes aplicadas....: " TOTAL-INCLUSOES.
+           DISPLAY "Alteracoes aplicadas...: " TOTAL-ALTERACOES.
+           DISPLAY "Exclusoes aplicadas....: " TOTAL-EXCLUSOES.
+           DISPLAY "Transacoes rejeitadas...: " TOTAL-REJEITADOS.
+           DISPLAY "Hash total dos codigos..: " HASH-TOTAL-CODIGOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMA-TRANSACAO.
+           READ ARQUIVO-TRANSACOES RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-TRANSACAO.
+           ADD 1 TO TOTAL-LIDOS.
+           ADD TRANS-CODIGO TO HASH-TOTAL-CODIGOS.
+
+           EVALUATE TRANS-OPERACAO
+               WHEN "A"
+                   PERFORM PROCESSA-INCLUSAO
+               WHEN "C"
+                   PERFORM PROCESSA-ALTERACAO
+               WHEN "D"
+                   PERFORM PROCESSA-EXCLUSAO
+               WHEN OTHER
+                   DISPLAY "Codigo de operacao invalido, rejeitado: "
+                       TRANS-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS
+           END-EVALUATE.
+
+           PERFORM LEIA-PROXIMA-TRANSACAO.
+
+       PROCESSA-INCLUSAO.
+           IF TRANS-CODIGO = ZEROS OR TRANS-CODIGO > 9999
+               DISPLAY "Codigo invalido na inclusao, rejeitado: "
+                   TRANS-CODIGO
+               ADD 1 TO TOTAL-REJEITADOS
+           ELSE
+               MOVE SPACE TO FUNCIONARIO-REGISTRO
+               MOVE TRANS-CODIGO TO FUNCIONARIO-CODIGO
+               MOVE TRANS-NOME TO FUNCIONARIO-NOME
+               MOVE TRANS-ENDERECO TO FUNCIONARIO-ENDERECO
+               MOVE TRANS-TELEFONE TO FUNCIONARIO-TELEFONE
+               MOVE TRANS-EMAIL TO FUNCIONARIO-EMAIL
+               MOVE TRANS-SALARIO TO FUNCIONARIO-SALARIO
+               MOVE TRANS-ADMISSAO TO FUNCIONARIO-ADMISSAO
+               MOVE TRANS-DEPTO-CODIGO TO FUNCIONARIO-DEPTO-CODIGO
+               MOVE FILIAL-PADRAO TO FUNCIONARIO-FILIAL-CODIGO
+               MOVE LIMITE-ADIANTAMENTO-PADRAO TO
+                   FUNCIONARIO-LIMITE-ADIANTAMENTO
+               MOVE "A" TO FUNCIONARIO-STATUS
+               ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD
+               ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME
+               MOVE "N" TO REGISTRO-GRAVADO
+               WRITE FUNCIONARIO-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Codigo ja existe, inclusao rejeitada: "
+                           TRANS-CODIGO
+                       ADD 1 TO TOTAL-REJEITADOS
+                   NOT INVALID KEY
+                       MOVE "S" TO REGISTRO-GRAVADO
+                       ADD 1 TO TOTAL-INCLUSOES
+               END-WRITE
+               IF REGISTRO-GRAVADO = "S"
+                   PERFORM GRAVA-AUDITORIA-INCLUSAO.
+
+       PROCESSA-ALTERACAO.
+           MOVE TRANS-CODIGO TO FUNCIONARIO-CODIGO.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+                   DISPLAY "Funcionario nao encontrado, alteracao "
+                   DISPLAY "rejeitada: " TRANS-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS.
+
+           IF REGISTRO-ENCONTRADO = "S"
+               PERFORM MUDA-UM-CAMPO.
+
+       MUDA-UM-CAMPO.
+      *    mesma correspondencia de campo que o PROG37 usa em
+      *    MUDA-E-GRAVA-UM-CAMPO.
+           IF TRANS-CAMPO = 1
+               MOVE FUNCIONARIO-NOME TO VALOR-ANTIGO
+               MOVE TRANS-VALOR-NOVO TO FUNCIONARIO-NOME
+               MOVE FUNCIONARIO-NOME TO VALOR-NOVO
+               MOVE "NOME" TO NOME-CAMPO-ALTERADO.
+
+           IF TRANS-CAMPO = 2
+               MOVE FUNCIONARIO-ENDERECO TO VALOR-ANTIGO
+               MOVE TRANS-VALOR-NOVO TO FUNCIONARIO-ENDERECO
+               MOVE FUNCIONARIO-ENDERECO TO VALOR-NOVO
+               MOVE "ENDERECO" TO NOME-CAMPO-ALTERADO.
+
+           IF TRANS-CAMPO = 3
+               MOVE FUNCIONARIO-TELEFONE TO VALOR-ANTIGO
+               MOVE TRANS-VALOR-NOVO TO FUNCIONARIO-TELEFONE
+               MOVE FUNCIONARIO-TELEFONE TO VALOR-NOVO
+               MOVE "TELEFONE" TO NOME-CAMPO-ALTERADO.
+
+           IF TRANS-CAMPO = 4
+               MOVE FUNCIONARIO-EMAIL TO VALOR-ANTIGO
+               MOVE TRANS-VALOR-NOVO TO FUNCIONARIO-EMAIL
+               MOVE FUNCIONARIO-EMAIL TO VALOR-NOVO
+               MOVE "EMAIL" TO NOME-CAMPO-ALTERADO.
+
+           IF TRANS-CAMPO < 1 OR TRANS-CAMPO > 4
+               DISPLAY "Campo invalido na alteracao, rejeitado: "
+                   TRANS-CODIGO
+               ADD 1 TO TOTAL-REJEITADOS
+           ELSE
+               ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD
+               ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME
+               REWRITE FUNCIONARIO-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao reescrever, rejeitado: "
+                           TRANS-CODIGO
+                       ADD 1 TO TOTAL-REJEITADOS
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-ALTERACOES
+                       PERFORM GRAVA-AUDITORIA-ALTERACAO.
+
+       PROCESSA-EXCLUSAO.
+           MOVE TRANS-CODIGO TO FUNCIONARIO-CODIGO.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+                   DISPLAY "Funcionario nao encontrado, exclusao "
+                   DISPLAY "rejeitada: " TRANS-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS.
+
+           IF REGISTRO-ENCONTRADO = "S"
+               IF TRANS-MOTIVO = SPACE
+                   DISPLAY "Motivo da exclusao ausente, rejeitado: "
+                       TRANS-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS
+               ELSE
+                   MOVE FUNCIONARIO-NOME TO NOME-FUNCIONARIO-EXCLUIDO
+                   PERFORM ARQUIVA-REGISTRO
+                   DELETE ARQUIVO-FUNCIONARIO RECORD
+                       INVALID KEY
+                           DISPLAY "Erro ao excluir, rejeitado: "
+                               TRANS-CODIGO
+                           ADD 1 TO TOTAL-REJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-EXCLUSOES
+                           PERFORM GRAVA-AUDITORIA-EXCLUSAO.
+
+       ARQUIVA-REGISTRO.
+      *    mesma logica de arquivamento do PROG38, antes do DELETE.
+           ACCEPT DATA-DE-HOJE FROM DATE YYYYMMDD.
+           MOVE "E" TO FUNCIONARIO-STATUS.
+           MOVE FUNCIONARIO-CODIGO TO EXCLUIDO-CODIGO.
+           MOVE FUNCIONARIO-NOME TO EXCLUIDO-NOME.
+           MOVE FUNCIONARIO-ENDERECO TO EXCLUIDO-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE TO EXCLUIDO-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL TO EXCLUIDO-EMAIL.
+           MOVE FUNCIONARIO-SALARIO TO EXCLUIDO-SALARIO.
+           MOVE FUNCIONARIO-STATUS TO EXCLUIDO-STATUS.
+           MOVE DATA-DE-HOJE TO EXCLUIDO-DATA-EXCLUSAO.
+           MOVE TRANS-MOTIVO TO EXCLUIDO-MOTIVO.
+           WRITE EXCLUIDO-REGISTRO.
+
+       GRAVA-AUDITORIA-INCLUSAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "I" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "REGISTRO" TO AUD-CAMPO.
+           MOVE SPACE TO AUD-VALOR-ANTES.
+           MOVE FUNCIONARIO-NOME TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       GRAVA-AUDITORIA-ALTERACAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE NOME-CAMPO-ALTERADO TO AUD-CAMPO.
+           MOVE VALOR-ANTIGO TO AUD-VALOR-ANTES.
+           MOVE VALOR-NOVO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       GRAVA-AUDITORIA-EXCLUSAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "E" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "REGISTRO" TO AUD-CAMPO.
+           MOVE NOME-FUNCIONARIO-EXCLUIDO TO AUD-VALOR-ANTES.
+           MOVE SPACE TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       ESCREVE-CONTROLE.
+      *    totais de controle do lote - usados para bater a
+      *    quantidade de transacoes aplicadas contra o arquivo de
+      *    entrada antes de liberar o processamento da noite.
+           OPEN OUTPUT RELATORIO-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           MOVE LINHA-TITULO-CONTROLE TO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           STRING "Transacoes lidas......: " DELIMITED BY SIZE
+                  TOTAL-LIDOS DELIMITED BY SIZE
+               INTO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           STRING "Inclusoes aplicadas...: " DELIMITED BY SIZE
+                  TOTAL-INCLUSOES DELIMITED BY SIZE
+               INTO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           STRING "Alteracoes aplicadas..: " DELIMITED BY SIZE
+                  TOTAL-ALTERACOES DELIMITED BY SIZE
+               INTO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           STRING "Exclusoes aplicadas...: " DELIMITED BY SIZE
+                  TOTAL-EXCLUSOES DELIMITED BY SIZE
+               INTO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           STRING "Transacoes rejeitadas..: " DELIMITED BY SIZE
+                  TOTAL-REJEITADOS DELIMITED BY SIZE
+               INTO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           MOVE SPACES TO LINHA-CONTROLE.
+           STRING "Hash total dos codigos.: " DELIMITED BY SIZE
+                  HASH-TOTAL-CODIGOS DELIMITED BY SIZE
+               INTO LINHA-CONTROLE.
+           WRITE LINHA-CONTROLE.
+
+           CLOSE RELATORIO-CONTROLE.
