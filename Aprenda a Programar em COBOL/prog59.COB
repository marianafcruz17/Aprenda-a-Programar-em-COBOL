@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG59.
+      *    mudanca de status do funcionario (ativo/afastado/
+      *    inativo), so permitindo as transicoes validas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+
+       WORKING-STORAGE SECTION.
+       77  AUDITORIA-OPERADOR PIC X(10).
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  STATUS-NOVO PIC X.
+       77  TRANSICAO-VALIDA PIC X.
+       77  STATUS-ANTIGO-TEXTO PIC X(30).
+       77  STATUS-NOVO-TEXTO PIC X(30).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "Informe seu usuario (para a auditoria): ".
+           ACCEPT AUDITORIA-OPERADOR.
+
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO FUNCIONARIO-CODIGO.
+           PERFORM MUDA-STATUS
+               UNTIL FUNCIONARIO-CODIGO = ZEROES.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       MUDA-STATUS.
+           DISPLAY "Informe o codigo do funcionario ".
+           DISPLAY " (0 para sair): ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           IF FUNCIONARIO-CODIGO NOT = ZEROES
+               MOVE "S" TO REGISTRO-ENCONTRADO
+               READ ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                       MOVE "N" TO REGISTRO-ENCONTRADO
+                       DISPLAY "Funcionario nao encontrado"
+
+               IF REGISTRO-ENCONTRADO = "S"
+                   PERFORM PEDE-NOVO-STATUS.
+
+       PEDE-NOVO-STATUS.
+           DISPLAY "Status atual: " FUNCIONARIO-STATUS.
+           DISPLAY "Novo status (A-Ativo F-Afastado I-Inativo): ".
+           ACCEPT STATUS-NOVO.
+
+           PERFORM VERIFICA-TRANSICAO.
+
+           IF TRANSICAO-VALIDA = "S"
+               MOVE FUNCIONARIO-STATUS TO STATUS-ANTIGO-TEXTO
+               MOVE STATUS-NOVO TO FUNCIONARIO-STATUS
+               MOVE STATUS-NOVO TO STATUS-NOVO-TEXTO
+               ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD
+               ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME
+               REWRITE FUNCIONARIO-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao reescrever o registro"
+                   NOT INVALID KEY
+                       PERFORM GRAVA-AUDITORIA
+           ELSE
+               DISPLAY "Transicao de status nao permitida".
+
+       VERIFICA-TRANSICAO.
+      *    so permite A<->F e A->I diretamente; um afastado so pode
+      *    ficar inativo depois de voltar a ativo, e um inativo nao
+      *    volta a mudar de status por aqui.
+           MOVE "N" TO TRANSICAO-VALIDA.
+
+           IF FUNCIONARIO-ATIVO AND
+                   (STATUS-NOVO = "F" OR STATUS-NOVO = "I")
+               MOVE "S" TO TRANSICAO-VALIDA.
+
+           IF FUNCIONARIO-AFASTADO AND STATUS-NOVO = "A"
+               MOVE "S" TO TRANSICAO-VALIDA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE AUDITORIA-OPERADOR TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "STATUS" TO AUD-CAMPO.
+           MOVE STATUS-ANTIGO-TEXTO TO AUD-VALOR-ANTES.
+           MOVE STATUS-NOVO-TEXTO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
