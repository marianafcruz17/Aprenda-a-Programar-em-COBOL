@@ -5,26 +5,55 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "SBFUNCIONARIO.cob".
+           COPY "SBEXCLUIDOS.cob".
+           COPY "SBAUDITORIA.cob".
+           COPY "SBNOTIFICA.cob".
+           COPY "SBOPERADORES.cob".
        DATA DIVISION.
        FILE SECTION.
            COPY "FDFUNCIONARIO.cob".
+           COPY "FDEXCLUIDOS.cob".
+           COPY "FDAUDITORIA.cob".
+           COPY "FDNOTIFICA.cob".
+           COPY "FDOPERADORES.cob".
        WORKING-STORAGE SECTION.
+           COPY "WSLOGIN.cob".
        77  REGISTRO-ENCONTRADO PIC X.
        77  CODIGO-FUNCIONARIO-EXCLUIR PIC 9(5).
        77  CONFIRMAR-EXCLUSAO PIC X.
+      *    data do sistema, gravada no registro arquivado para
+      *    saber quando o funcionario foi excluido.
+       77  DATA-DE-HOJE PIC 9(8).
+       77  NOME-FUNCIONARIO-EXCLUIDO PIC X(10).
+      *    motivo da exclusao, obrigatorio antes do DELETE.
+       77  MOTIVO-EXCLUSAO PIC X(30).
+      *    identifica quem esta operando o programa, para o
+      *    registro de auditoria.
+       77  AUDITORIA-OPERADOR PIC X(10).
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           PERFORM EFETUA-LOGIN.
+           MOVE LOGIN-USUARIO TO AUDITORIA-OPERADOR.
+
            OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-FUNCIONARIO-EXCLUIDOS.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           OPEN EXTEND ARQUIVO-NOTIFICACOES.
            PERFORM PEGA-REGISTRO-FUNCIONARIO.
 
            PERFORM DELETAR-REGISTRO
                UNTIL FUNCIONARIO-CODIGO = ZEROS.
 
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-FUNCIONARIO-EXCLUIDOS.
+           CLOSE ARQUIVO-AUDITORIA.
+           CLOSE ARQUIVO-NOTIFICACOES.
 
        PROGRMA-DONE.
-           STOP RUN.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
 
        PEGA-REGISTRO-FUNCIONARIO.
            MOVE SPACE TO FUNCIONARIO-REGISTRO.
@@ -73,12 +102,75 @@
                UNTIL CONFIRMAR-EXCLUSAO = "S" OR "N".
 
            IF CONFIRMAR-EXCLUSAO = "S"
+               MOVE FUNCIONARIO-NOME TO NOME-FUNCIONARIO-EXCLUIDO
+               PERFORM PEGA-MOTIVO-EXCLUSAO
+               PERFORM ARQUIVA-REGISTRO
                DELETE ARQUIVO-FUNCIONARIO RECORD
                    INVALID KEY
-                   DISPLAY "Erro ao excluir arquivo ".
+                       DISPLAY "Erro ao excluir arquivo "
+                   NOT INVALID KEY
+                       PERFORM GRAVA-AUDITORIA
+                       PERFORM GRAVA-NOTIFICACAO.
 
            PERFORM PEGA-REGISTRO-FUNCIONARIO.
 
+       PEGA-MOTIVO-EXCLUSAO.
+      *    motivo obrigatorio - repete ate o operador informar algo
+      *    diferente de espacos em branco.
+           MOVE SPACE TO MOTIVO-EXCLUSAO.
+           PERFORM ACEITA-MOTIVO-EXCLUSAO
+               UNTIL MOTIVO-EXCLUSAO NOT = SPACE.
+
+       ACEITA-MOTIVO-EXCLUSAO.
+           DISPLAY "Informe o motivo da exclusao: ".
+           ACCEPT MOTIVO-EXCLUSAO.
+
+           IF MOTIVO-EXCLUSAO = SPACE
+               DISPLAY "O motivo da exclusao e obrigatorio".
+
+       ARQUIVA-REGISTRO.
+      *    copia o registro para o arquivo de excluidos e marca o
+      *    status antes de apagar do arquivo principal, para nao
+      *    perder os dados caso seja preciso consultar depois.
+           ACCEPT DATA-DE-HOJE FROM DATE YYYYMMDD.
+           MOVE "E" TO FUNCIONARIO-STATUS.
+           MOVE FUNCIONARIO-CODIGO TO EXCLUIDO-CODIGO.
+           MOVE FUNCIONARIO-NOME TO EXCLUIDO-NOME.
+           MOVE FUNCIONARIO-ENDERECO TO EXCLUIDO-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE TO EXCLUIDO-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL TO EXCLUIDO-EMAIL.
+           MOVE FUNCIONARIO-SALARIO TO EXCLUIDO-SALARIO.
+           MOVE FUNCIONARIO-STATUS TO EXCLUIDO-STATUS.
+           MOVE DATA-DE-HOJE TO EXCLUIDO-DATA-EXCLUSAO.
+           MOVE MOTIVO-EXCLUSAO TO EXCLUIDO-MOTIVO.
+           WRITE EXCLUIDO-REGISTRO.
+
+       GRAVA-AUDITORIA.
+      *    registra quem excluiu o funcionario e quando, para
+      *    responder "quem mudou isso" sem precisar adivinhar.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "E" TO AUD-OPERACAO.
+           MOVE AUDITORIA-OPERADOR TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "REGISTRO" TO AUD-CAMPO.
+           MOVE NOME-FUNCIONARIO-EXCLUIDO TO AUD-VALOR-ANTES.
+           MOVE SPACE TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       GRAVA-NOTIFICACAO.
+      *    enfileira um aviso para o sistema externo que precisa
+      *    saber quando um funcionario e excluido (ex.: encerrar
+      *    acessos, avisar o RH) - so grava, quem consome a fila e
+      *    que marca NOTIF-STATUS como enviada.
+           ACCEPT NOTIF-DATA FROM DATE YYYYMMDD.
+           ACCEPT NOTIF-HORA FROM TIME.
+           MOVE "EXCLUSAO-FUNC" TO NOTIF-TIPO.
+           MOVE FUNCIONARIO-CODIGO TO NOTIF-CODIGO.
+           MOVE NOME-FUNCIONARIO-EXCLUIDO TO NOTIF-NOME.
+           MOVE "P" TO NOTIF-STATUS.
+           WRITE NOTIFICACAO-REGISTRO.
+
        PERGUNTA-EXCLUIR.
            DISPLAY "Deseja excluir este registro (S/N)? ".
            ACCEPT CONFIRMAR-EXCLUSAO.
@@ -92,3 +184,5 @@
            IF CONFIRMAR-EXCLUSAO NOT = "S" AND
                CONFIRMAR-EXCLUSAO NOT = "N"
                DISPLAY "Voce deve escolher sim ou nao".
+
+           COPY "PDLOGIN.cob".
