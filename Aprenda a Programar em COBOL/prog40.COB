@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG40.
+      *    menu unico para manutencao do arquivo de funcionarios.
+      *    chama PROG36 (inserir), PROG37 (alterar), PROG38
+      *    (excluir) e PROG39 (listar) como sub-rotinas, para que
+      *    o operador nao precise executar quatro programas
+      *    separados todo dia.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  OPCAO-MENU PIC 9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 9 TO OPCAO-MENU.
+
+           PERFORM PROCESSA-OPCAO
+               UNTIL OPCAO-MENU = 0.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCESSA-OPCAO.
+           PERFORM EXIBE-MENU.
+
+           IF OPCAO-MENU = 1
+               CALL "PROG36".
+
+           IF OPCAO-MENU = 2
+               CALL "PROG37".
+
+           IF OPCAO-MENU = 3
+               CALL "PROG38".
+
+           IF OPCAO-MENU = 4
+               CALL "PROG39".
+
+           IF OPCAO-MENU > 4
+               DISPLAY "Opcao invalida".
+
+       EXIBE-MENU.
+           DISPLAY " ".
+           DISPLAY "--- MANUTENCAO DE FUNCIONARIOS ---".
+           DISPLAY "1. Inserir funcionario".
+           DISPLAY "2. Alterar funcionario".
+           DISPLAY "3. Excluir funcionario".
+           DISPLAY "4. Listar funcionarios".
+           DISPLAY "0. Sair".
+           ACCEPT OPCAO-MENU.
