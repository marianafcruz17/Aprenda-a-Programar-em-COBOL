@@ -0,0 +1,42 @@
+       EFETUA-LOGIN.
+      *    pede usuario/senha e confere em operadores.dat antes de
+      *    deixar o programa continuar - no maximo 3 tentativas,
+      *    depois o programa encerra sem abrir nenhum outro arquivo.
+           MOVE ZEROS TO LOGIN-TENTATIVAS.
+           MOVE "N" TO LOGIN-OK.
+           PERFORM TENTA-LOGIN
+               UNTIL LOGIN-OK = "S" OR LOGIN-TENTATIVAS = 3.
+
+           IF LOGIN-OK NOT = "S"
+               DISPLAY "Numero maximo de tentativas excedido"
+               GOBACK.
+
+       TENTA-LOGIN.
+           ADD 1 TO LOGIN-TENTATIVAS.
+           DISPLAY "Informe o usuario: ".
+           ACCEPT LOGIN-USUARIO.
+           DISPLAY "Informe a senha: ".
+           ACCEPT LOGIN-SENHA.
+
+           OPEN INPUT ARQUIVO-OPERADORES.
+           MOVE "N" TO LOGIN-FIM-ARQUIVO.
+           MOVE "N" TO LOGIN-OK.
+
+           PERFORM CONFERE-OPERADOR
+               UNTIL LOGIN-FIM-ARQUIVO = "S" OR LOGIN-OK = "S".
+
+           CLOSE ARQUIVO-OPERADORES.
+
+           IF LOGIN-OK NOT = "S"
+               DISPLAY "Usuario ou senha invalidos".
+
+       CONFERE-OPERADOR.
+           READ ARQUIVO-OPERADORES RECORD
+               AT END
+                   MOVE "S" TO LOGIN-FIM-ARQUIVO.
+
+           IF LOGIN-FIM-ARQUIVO = "N" AND
+               OPERADOR-ID = LOGIN-USUARIO AND
+               OPERADOR-SENHA = LOGIN-SENHA AND
+               OPERADOR-ATIVO
+               MOVE "S" TO LOGIN-OK.
