@@ -4,26 +4,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANIZATION IS SEQUENTIAL.
+           COPY "SBCLIENTE.cob".
 
        DATA DIVISION.
        FILE SECTION.
-       FD  ARQUIVO-CLIENTE.
-      *    LABEL RECORDS ARE STANDARD.
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(10).
-           05 CLIENTE-EMAIL PIC X(30).
+           COPY "FDCLIENTE.cob".
 
        WORKING-STORAGE SECTION.
+           COPY "WSCONFIRMA.cob".
        01  RESPOSTA PIC X.
+       77  CODIGO-VALIDO PIC X.
+       77  REGISTRO-GRAVADO PIC X.
+      *    guarda o registro recem-digitado enquanto VERIFICA-
+      *    DUPLICADO varre o arquivo (o que sobrescreve a area de
+      *    registro do FD com cada READ NEXT).
+       77  CLIENTE-REGISTRO-NOVO PIC X(118).
+       77  NOVO-CLIENTE-TELEFONE PIC X(10).
+       77  NOVO-CLIENTE-EMAIL PIC X(30).
+       77  DUPLICADO-ENCONTRADO PIC X.
+       77  FIM-VARREDURA PIC X.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-           OPEN EXTEND ARQUIVO-CLIENTE.
+           OPEN I-O ARQUIVO-CLIENTE.
            MOVE "S" TO RESPOSTA.
 
            PERFORM ADICIONA-REGISTROS
@@ -32,10 +35,14 @@
            CLOSE ARQUIVO-CLIENTE.
 
        PROGRAM-DONE.
-           STOP RUN.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
 
        ADICIONA-REGISTROS.
            MOVE SPACE TO CLIENTE-REGISTRO.
+           MOVE ZEROS TO CLIENTE-CODIGO.
+           PERFORM PEGA-CODIGO-CLIENTE.
            DISPLAY "Informe o nome: ".
            ACCEPT CLIENTE-NOME.
            DISPLAY "Informe o endereco: ".
@@ -44,8 +51,75 @@
            ACCEPT CLIENTE-TELEFONE.
            DISPLAY "Informe o e-mail: ".
            ACCEPT CLIENTE-EMAIL.
+           DISPLAY "Informe o codigo do funcionario vendedor".
+           DISPLAY " responsavel (0 se ainda nao atribuido): ".
+           ACCEPT CLIENTE-FUNCIONARIO-CODIGO.
+
+           PERFORM VERIFICA-DUPLICADO.
+
+           MOVE "N" TO REGISTRO-GRAVADO.
+
+           IF DUPLICADO-ENCONTRADO = "S"
+               DISPLAY "Ja existe cliente com este telefone ou email"
+           ELSE
+               WRITE CLIENTE-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Codigo ja existe"
+                   NOT INVALID KEY
+                       MOVE "S" TO REGISTRO-GRAVADO.
 
-           WRITE CLIENTE-REGISTRO.
            DISPLAY "-------------".
-           DISPLAY "Deseja adicionar outro cliente? (S/N)".
-           ACCEPT RESPOSTA.
+           MOVE "Deseja adicionar outro cliente? (S/N)" TO
+               CONFIRMA-MENSAGEM.
+           MOVE SPACE TO CONFIRMA-RESPOSTA.
+           PERFORM PERGUNTA-CONFIRMACAO
+               UNTIL CONFIRMA-RESPOSTA = "S" OR "N".
+           MOVE CONFIRMA-RESPOSTA TO RESPOSTA.
+
+       VERIFICA-DUPLICADO.
+      *    varre o arquivo inteiro procurando um telefone ou email
+      *    ja cadastrado, antes de gravar o registro novo.
+           MOVE CLIENTE-REGISTRO TO CLIENTE-REGISTRO-NOVO.
+           MOVE CLIENTE-TELEFONE TO NOVO-CLIENTE-TELEFONE.
+           MOVE CLIENTE-EMAIL TO NOVO-CLIENTE-EMAIL.
+           MOVE "N" TO DUPLICADO-ENCONTRADO.
+           MOVE "N" TO FIM-VARREDURA.
+
+           MOVE ZEROS TO CLIENTE-CODIGO.
+           START ARQUIVO-CLIENTE KEY IS NOT LESS THAN CLIENTE-CODIGO
+               INVALID KEY
+                   MOVE "S" TO FIM-VARREDURA.
+
+           PERFORM VARRE-CLIENTES
+               UNTIL FIM-VARREDURA = "S".
+
+           MOVE CLIENTE-REGISTRO-NOVO TO CLIENTE-REGISTRO.
+
+       VARRE-CLIENTES.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-VARREDURA.
+
+           IF FIM-VARREDURA = "N"
+               IF CLIENTE-TELEFONE = NOVO-CLIENTE-TELEFONE OR
+                   CLIENTE-EMAIL = NOVO-CLIENTE-EMAIL
+                   MOVE "S" TO DUPLICADO-ENCONTRADO
+                   MOVE "S" TO FIM-VARREDURA.
+
+       PEGA-CODIGO-CLIENTE.
+      *    valida o codigo antes do WRITE, para que 0 (zero) ou um
+      *    codigo fora da faixa nao chegue ao arquivo.
+           MOVE "N" TO CODIGO-VALIDO.
+           PERFORM ACEITA-CODIGO-CLIENTE
+               UNTIL CODIGO-VALIDO = "S".
+
+       ACEITA-CODIGO-CLIENTE.
+           DISPLAY "Informe o codigo do cliente (1-9999): ".
+           ACCEPT CLIENTE-CODIGO.
+
+           IF CLIENTE-CODIGO = ZEROS
+               DISPLAY "Codigo invalido, informe um valor de 1 a 9999"
+           ELSE
+               MOVE "S" TO CODIGO-VALIDO.
+
+           COPY "PDCONFIRMA.cob".
