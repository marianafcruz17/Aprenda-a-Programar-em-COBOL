@@ -0,0 +1,15 @@
+       FD  ARQUIVO-NOTIFICACOES.
+       01  NOTIFICACAO-REGISTRO.
+           05 NOTIF-DATA PIC 9(8).
+           05 NOTIF-HORA PIC 9(8).
+      *    tipo do evento que gerou a notificacao (ex.:
+      *    "EXCLUSAO-FUNC"), para o sistema externo que consome a
+      *    fila saber como tratar cada linha.
+           05 NOTIF-TIPO PIC X(20).
+           05 NOTIF-CODIGO PIC 9(4).
+           05 NOTIF-NOME PIC X(10).
+      *    "P" pendente de envio, "E" ja enviada - esta fila so
+      *    grava, quem consome marca como enviada.
+           05 NOTIF-STATUS PIC X.
+               88 NOTIF-PENDENTE VALUE "P".
+               88 NOTIF-ENVIADA VALUE "E".
