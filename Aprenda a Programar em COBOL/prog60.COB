@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG60.
+      *    lista rapida de chamada (codigo, nome e departamento),
+      *    usando a visao FUNCIONARIO-RESUMO (nivel 66) declarada em
+      *    FDFUNCIONARIO.cob.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT RELATORIO-CHAMADA
+               ASSIGN TO "ROLCHAMADA.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  RELATORIO-CHAMADA.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TOTAL-REGISTROS PIC 9(4).
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(22) VALUE SPACES.
+           05 FILLER PIC X(25) VALUE "LISTA RAPIDA DE CHAMADA".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(10) VALUE "Codigo".
+           05 FILLER PIC X(14) VALUE "Nome".
+           05 FILLER PIC X(14) VALUE "Departamento".
+
+       01  LINHA-DETALHE.
+           05 DET-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 DET-NOME PIC X(10).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-DEPARTAMENTO PIC Z9.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(25) VALUE "Total de funcionarios: ".
+           05 ROD-TOTAL PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT RELATORIO-CHAMADA.
+
+           MOVE ZEROS TO TOTAL-REGISTROS.
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM ESCREVE-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           PERFORM ESCREVE-RODAPE.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE RELATORIO-CHAMADA.
+
+           DISPLAY "Lista de chamada gravada em ROLCHAMADA.LST".
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-REGISTROS.
+           PERFORM ESCREVE-DETALHE.
+           ADD 1 TO TOTAL-REGISTROS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       ESCREVE-DETALHE.
+      *    os tres campos exibidos fazem parte da mesma faixa
+      *    renomeada por FUNCIONARIO-RESUMO (codigo ate
+      *    departamento).
+           MOVE FUNCIONARIO-CODIGO TO DET-CODIGO.
+           MOVE FUNCIONARIO-NOME TO DET-NOME.
+           MOVE FUNCIONARIO-DEPTO-CODIGO TO DET-DEPARTAMENTO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE TOTAL-REGISTROS TO ROD-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
