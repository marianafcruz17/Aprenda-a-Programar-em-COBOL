@@ -0,0 +1,6 @@
+       77  LOGIN-USUARIO PIC X(10).
+       77  LOGIN-SENHA PIC X(10).
+       77  LOGIN-OK PIC X.
+       77  LOGIN-FIM-ARQUIVO PIC X.
+      *    numero de tentativas ja feitas nesta execucao.
+       77  LOGIN-TENTATIVAS PIC 9.
