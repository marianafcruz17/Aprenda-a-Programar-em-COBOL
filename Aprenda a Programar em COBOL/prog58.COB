@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG58.
+      *    atribuicao de tarefas a funcionarios, mantida como
+      *    historico (uma atribuicao por funcionario/data) em vez
+      *    de sobrescrever a anterior, como o PROG30 fazia em
+      *    memoria.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBTAREFAS.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDTAREFAS.cob".
+
+       WORKING-STORAGE SECTION.
+       77  OPCAO-MENU PIC 9.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  FIM-HISTORICO PIC X.
+       77  CODIGO-CONSULTA PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN I-O ARQUIVO-TAREFAS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE 9 TO OPCAO-MENU.
+           PERFORM PROCESSA-OPCAO
+               UNTIL OPCAO-MENU = 0.
+
+           CLOSE ARQUIVO-TAREFAS.
+           CLOSE ARQUIVO-FUNCIONARIO.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PROCESSA-OPCAO.
+           DISPLAY " ".
+           DISPLAY "--- TAREFAS DE FUNCIONARIOS ---".
+           DISPLAY "1. Atribuir tarefa".
+           DISPLAY "2. Consultar historico de um funcionario".
+           DISPLAY "0. Sair".
+           ACCEPT OPCAO-MENU.
+
+           IF OPCAO-MENU = 1
+               PERFORM ATRIBUI-TAREFA.
+
+           IF OPCAO-MENU = 2
+               PERFORM CONSULTA-HISTORICO.
+
+           IF OPCAO-MENU > 2
+               DISPLAY "Opcao invalida".
+
+       ATRIBUI-TAREFA.
+           MOVE ZEROS TO TAREFA-FUNCIONARIO-CODIGO.
+           DISPLAY "Informe o codigo do funcionario: ".
+           ACCEPT TAREFA-FUNCIONARIO-CODIGO.
+
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           MOVE TAREFA-FUNCIONARIO-CODIGO TO FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+                   DISPLAY "Funcionario nao encontrado".
+
+           IF REGISTRO-ENCONTRADO = "S"
+               ACCEPT TAREFA-DATA FROM DATE YYYYMMDD
+               DISPLAY "Informe o codigo do departamento (01-99): ".
+               ACCEPT TAREFA-DEPARTAMENTO-CODIGO.
+               DISPLAY "Informe a tarefa: ".
+               ACCEPT TAREFA-DESCRICAO.
+
+               WRITE TAREFA-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Ja existe uma tarefa para esse "
+                       DISPLAY "funcionario nesta data"
+                   NOT INVALID KEY
+                       DISPLAY "Tarefa gravada no historico".
+
+       CONSULTA-HISTORICO.
+           DISPLAY "Informe o codigo do funcionario: ".
+           ACCEPT CODIGO-CONSULTA.
+
+           MOVE CODIGO-CONSULTA TO TAREFA-FUNCIONARIO-CODIGO.
+           MOVE ZEROS TO TAREFA-DATA.
+
+           MOVE "N" TO FIM-HISTORICO.
+           START ARQUIVO-TAREFAS KEY IS NOT LESS THAN TAREFA-CHAVE
+               INVALID KEY
+                   DISPLAY "Nenhuma tarefa encontrada para esse "
+                   DISPLAY "funcionario"
+                   MOVE "S" TO FIM-HISTORICO.
+
+           PERFORM LISTA-HISTORICO
+               UNTIL FIM-HISTORICO = "S".
+
+       LISTA-HISTORICO.
+           READ ARQUIVO-TAREFAS NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-HISTORICO.
+
+           IF FIM-HISTORICO = "N"
+               IF TAREFA-FUNCIONARIO-CODIGO NOT = CODIGO-CONSULTA
+                   MOVE "S" TO FIM-HISTORICO
+               ELSE
+                   DISPLAY "Data: " TAREFA-DATA
+                       " Depto: " TAREFA-DEPARTAMENTO-CODIGO
+                       " Tarefa: " TAREFA-DESCRICAO.
