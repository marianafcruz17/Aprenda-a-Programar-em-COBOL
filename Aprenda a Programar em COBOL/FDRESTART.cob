@@ -0,0 +1,5 @@
+       FD  ARQUIVO-RESTART.
+       01  RESTART-REGISTRO.
+      *    ultimo codigo de funcionario aplicado com sucesso pelo
+      *    PROG44, para um rerun pular o que ja foi processado.
+           05 RESTART-ULTIMO-CODIGO PIC 9(4).
