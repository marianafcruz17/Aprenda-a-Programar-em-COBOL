@@ -4,44 +4,103 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO-FUNCIONARIO
-               ASSIGN TO "funcionarios.dat"
-                ORGANIZATION IS INDEXED
-                RECORD KEY IS FUNCIONARIO-CODIGO
-                ACCESS MODE IS DYNAMIC.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
        DATA DIVISION.
        FILE SECTION.
-       FD  ARQUIVO-FUNCIONARIO.
-       01  FUNCIONARIO-REGISTRO.
-           05 FUNCIONARIO-CODIGO PIC 9(4).
-           05 FUNCIONARIO-NOME PIC X(10).
-           05 FUNCIONARIO-ENDERECO PIC X(20).
-           05 FUNCIONARIO-TELEFONE PIC X(10).
-           05 FUNCIONARIO-EMAIL PIC X(30).
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
 
        WORKING-STORAGE SECTION.
+           COPY "WSVERIFICAEMAIL.cob".
+       77  CODIGO-VALIDO PIC X.
+       77  REGISTRO-GRAVADO PIC X.
+      *    identifica quem esta operando o programa, para o
+      *    registro de auditoria.
+       77  AUDITORIA-OPERADOR PIC X(10).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           DISPLAY "Informe seu usuario (para a auditoria): ".
+           ACCEPT AUDITORIA-OPERADOR.
+
            OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
 
            PERFORM LER-E-ESCREVE-REGISTRO.
 
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
        PROGRAM-DONE.
            STOP RUN.
 
        LER-E-ESCREVE-REGISTRO.
            MOVE SPACE TO FUNCIONARIO-REGISTRO.
            MOVE ZEROS TO FUNCIONARIO-CODIGO.
-           DISPLAY "Informe o codigo do funcionario (1-9999)".
-           ACCEPT FUNCIONARIO-CODIGO.
+           PERFORM PEGA-CODIGO-FUNCIONARIO.
            DISPLAY "Informe o nome do funcionario: ".
            ACCEPT FUNCIONARIO-NOME.
            DISPLAY "Informe o endereco do funcionario: ".
            ACCEPT FUNCIONARIO-ENDERECO.
            DISPLAY "Informe o email do funcionario: ".
            ACCEPT FUNCIONARIO-EMAIL.
+           PERFORM VERIFICA-FORMATO-EMAIL.
+           DISPLAY "Informe o salario do funcionario: ".
+           ACCEPT FUNCIONARIO-SALARIO.
+           DISPLAY "Informe a data de admissao (AAAAMMDD): ".
+           ACCEPT FUNCIONARIO-ADMISSAO.
+           DISPLAY "Informe o codigo do departamento (01-99): ".
+           ACCEPT FUNCIONARIO-DEPTO-CODIGO.
+           DISPLAY "Informe o codigo da filial (01-99): ".
+           ACCEPT FUNCIONARIO-FILIAL-CODIGO.
+           DISPLAY "Informe o codigo da moeda do salario (ex: BRL): ".
+           ACCEPT FUNCIONARIO-MOEDA-CODIGO.
+           DISPLAY "Informe a escolaridade (F/M/S): ".
+           DISPLAY "F: Fundamental / M: Medio / S: Superior".
+           ACCEPT FUNCIONARIO-ESCOLARIDADE.
+           DISPLAY "Informe o limite de adiantamento aprovado: ".
+           ACCEPT FUNCIONARIO-LIMITE-ADIANTAMENTO.
+           MOVE "A" TO FUNCIONARIO-STATUS.
+           ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME.
 
+           MOVE "N" TO REGISTRO-GRAVADO.
            WRITE FUNCIONARIO-REGISTRO
            INVALID KEY
-           DISPLAY "Codigo ja existe".
+               DISPLAY "Codigo ja existe"
+           NOT INVALID KEY
+               MOVE "S" TO REGISTRO-GRAVADO.
+
+           IF REGISTRO-GRAVADO = "S"
+               PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+      *    registra quem incluiu o funcionario e quando, para
+      *    responder "quem mudou isso" sem precisar adivinhar.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "I" TO AUD-OPERACAO.
+           MOVE AUDITORIA-OPERADOR TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "REGISTRO" TO AUD-CAMPO.
+           MOVE SPACE TO AUD-VALOR-ANTES.
+           MOVE FUNCIONARIO-NOME TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       PEGA-CODIGO-FUNCIONARIO.
+      *    valida o codigo antes do WRITE, para que 0 (zero) ou um
+      *    codigo fora da faixa nao chegue ao arquivo.
+           MOVE "N" TO CODIGO-VALIDO.
+           PERFORM ACEITA-CODIGO-FUNCIONARIO
+               UNTIL CODIGO-VALIDO = "S".
+
+       ACEITA-CODIGO-FUNCIONARIO.
+           DISPLAY "Informe o codigo do funcionario (1-9999)".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           IF FUNCIONARIO-CODIGO = ZEROS
+               DISPLAY "Codigo invalido, informe um valor de 1 a 9999"
+           ELSE
+               MOVE "S" TO CODIGO-VALIDO.
+
+           COPY "PDVERIFICAEMAIL.cob".
