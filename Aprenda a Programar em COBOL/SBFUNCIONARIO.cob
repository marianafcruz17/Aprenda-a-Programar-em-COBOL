@@ -2,4 +2,8 @@
                ASSIGN TO "funcionarios.dat"
                 ORGANIZATION IS INDEXED
                 RECORD KEY IS FUNCIONARIO-CODIGO
+      *    permite localizar um funcionario pelo nome, sem saber
+      *    o codigo, nos programas que usam este copybook.
+                ALTERNATE RECORD KEY IS FUNCIONARIO-NOME
+                    WITH DUPLICATES
                 ACCESS MODE IS DYNAMIC.
