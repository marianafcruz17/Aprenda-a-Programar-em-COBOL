@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG48.
+      *    alteracao em lote de um campo de ARQUIVO-FUNCIONARIO, nos
+      *    mesmos moldes do MUDA-E-GRAVA-UM-CAMPO do PROG37, mas lendo
+      *    as alteracoes de um arquivo de transacoes em vez do
+      *    terminal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALTERACOES
+               ASSIGN TO "alteracoes_funcionarios.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALTERACOES.
+       01  ALTERACAO-REGISTRO.
+      *    campo: 1-nome, 2-endereco, 3-telefone, 4-email, como
+      *    QUAL-CAMPO no PROG37.
+           05 ALT-CODIGO PIC 9(4).
+           05 ALT-CAMPO PIC 9.
+           05 ALT-VALOR-NOVO PIC X(30).
+
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  NOME-CAMPO-ALTERADO PIC X(15).
+       77  VALOR-ANTIGO PIC X(30).
+       77  VALOR-NOVO PIC X(30).
+       77  TOTAL-APLICADOS PIC 9(4).
+       77  TOTAL-REJEITADOS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-ALTERACOES.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROS TO TOTAL-APLICADOS.
+           MOVE ZEROS TO TOTAL-REJEITADOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMA-ALTERACAO.
+
+           PERFORM PROCESSA-ALTERACAO
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-ALTERACOES.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           DISPLAY "Alteracao em lote concluida".
+           DISPLAY "Registros aplicados..: " TOTAL-APLICADOS.
+           DISPLAY "Registros rejeitados.: " TOTAL-REJEITADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMA-ALTERACAO.
+           READ ARQUIVO-ALTERACOES RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-ALTERACAO.
+           MOVE ALT-CODIGO TO FUNCIONARIO-CODIGO.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+                   DISPLAY "Funcionario nao encontrado, rejeitado: "
+                       ALT-CODIGO
+                   ADD 1 TO TOTAL-REJEITADOS.
+
+           IF REGISTRO-ENCONTRADO = "S"
+               PERFORM MUDA-UM-CAMPO.
+
+           PERFORM LEIA-PROXIMA-ALTERACAO.
+
+       MUDA-UM-CAMPO.
+      *    mesma correspondencia de campo que o PROG37 usa em
+      *    MUDA-E-GRAVA-UM-CAMPO.
+           IF ALT-CAMPO = 1
+               MOVE FUNCIONARIO-NOME TO VALOR-ANTIGO
+               MOVE ALT-VALOR-NOVO TO FUNCIONARIO-NOME
+               MOVE FUNCIONARIO-NOME TO VALOR-NOVO
+               MOVE "NOME" TO NOME-CAMPO-ALTERADO.
+
+           IF ALT-CAMPO = 2
+               MOVE FUNCIONARIO-ENDERECO TO VALOR-ANTIGO
+               MOVE ALT-VALOR-NOVO TO FUNCIONARIO-ENDERECO
+               MOVE FUNCIONARIO-ENDERECO TO VALOR-NOVO
+               MOVE "ENDERECO" TO NOME-CAMPO-ALTERADO.
+
+           IF ALT-CAMPO = 3
+               MOVE FUNCIONARIO-TELEFONE TO VALOR-ANTIGO
+               MOVE ALT-VALOR-NOVO TO FUNCIONARIO-TELEFONE
+               MOVE FUNCIONARIO-TELEFONE TO VALOR-NOVO
+               MOVE "TELEFONE" TO NOME-CAMPO-ALTERADO.
+
+           IF ALT-CAMPO = 4
+               MOVE FUNCIONARIO-EMAIL TO VALOR-ANTIGO
+               MOVE ALT-VALOR-NOVO TO FUNCIONARIO-EMAIL
+               MOVE FUNCIONARIO-EMAIL TO VALOR-NOVO
+               MOVE "EMAIL" TO NOME-CAMPO-ALTERADO.
+
+           IF ALT-CAMPO < 1 OR ALT-CAMPO > 4
+               DISPLAY "Campo invalido no registro de alteracao: "
+                   ALT-CODIGO
+               ADD 1 TO TOTAL-REJEITADOS
+           ELSE
+               ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD
+               ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME
+               REWRITE FUNCIONARIO-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao reescrever o registro: "
+                           ALT-CODIGO
+                       ADD 1 TO TOTAL-REJEITADOS
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-APLICADOS
+                       PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE "BATCH" TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE NOME-CAMPO-ALTERADO TO AUD-CAMPO.
+           MOVE VALOR-ANTIGO TO AUD-VALOR-ANTES.
+           MOVE VALOR-NOVO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
