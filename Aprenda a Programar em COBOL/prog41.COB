@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG41.
+      *    calculo de folha de pagamento de um funcionario, usando
+      *    COMPUTE para obter salario bruto, descontos e liquido.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+       77  REGISTRO-ENCONTRADO PIC X.
+      *    percentuais de desconto usados no calculo da folha.
+       77  TAXA-INSS PIC V99 VALUE .09.
+       77  TAXA-IRRF PIC V99 VALUE .07.
+       77  DESCONTO-INSS PIC 9(6)V99.
+       77  DESCONTO-IRRF PIC 9(6)V99.
+       77  TOTAL-DESCONTOS PIC 9(6)V99.
+       77  SALARIO-LIQUIDO PIC 9(6)V99.
+      *    campos com imagem monetaria (cifrao, separador de milhar
+      *    e ponto decimal) para exibicao na tela.
+       77  SALARIO-BRUTO-EDITADO PIC $ZZZ,ZZ9.99.
+       77  SALARIO-LIQUIDO-EDITADO PIC $ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           PERFORM CALCULA-FOLHA
+               UNTIL FUNCIONARIO-CODIGO = ZEROES.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+       PROGRAM-DONE.
+           GOBACK.
+
+       CALCULA-FOLHA.
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+           MOVE ZEROES TO FUNCIONARIO-CODIGO.
+
+           DISPLAY "Informe o codigo do funcionario ".
+           DISPLAY " para calcular a folha (1-9999) ".
+           DISPLAY " digite 0 (zero) para sair: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           IF FUNCIONARIO-CODIGO NOT = ZEROES
+               MOVE "S" TO REGISTRO-ENCONTRADO
+               READ ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                       MOVE "N" TO REGISTRO-ENCONTRADO
+                       DISPLAY "Registro nao encontrado"
+
+               IF REGISTRO-ENCONTRADO = "S"
+                   PERFORM EXIBE-FOLHA-PAGAMENTO.
+
+       EXIBE-FOLHA-PAGAMENTO.
+           COMPUTE DESCONTO-INSS =
+               FUNCIONARIO-SALARIO * TAXA-INSS.
+           COMPUTE DESCONTO-IRRF =
+               FUNCIONARIO-SALARIO * TAXA-IRRF.
+           COMPUTE TOTAL-DESCONTOS =
+               DESCONTO-INSS + DESCONTO-IRRF.
+           COMPUTE SALARIO-LIQUIDO =
+               FUNCIONARIO-SALARIO - TOTAL-DESCONTOS.
+
+           MOVE FUNCIONARIO-SALARIO TO SALARIO-BRUTO-EDITADO.
+           MOVE SALARIO-LIQUIDO TO SALARIO-LIQUIDO-EDITADO.
+
+           DISPLAY " ".
+           DISPLAY "Codigo.........: " FUNCIONARIO-CODIGO.
+           DISPLAY "Nome...........: " FUNCIONARIO-NOME.
+           DISPLAY "Salario bruto..: " SALARIO-BRUTO-EDITADO.
+           DISPLAY "Desconto INSS..: " DESCONTO-INSS.
+           DISPLAY "Desconto IRRF..: " DESCONTO-IRRF.
+           DISPLAY "Total descontos: " TOTAL-DESCONTOS.
+           DISPLAY "Salario liquido: " SALARIO-LIQUIDO-EDITADO.
+           DISPLAY " ".
