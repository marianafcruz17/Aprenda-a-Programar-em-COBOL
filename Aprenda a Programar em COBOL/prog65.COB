@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG65.
+      *    extrato de interface de largura fixa para o sistema externo
+      *    de folha/imposto sobre a folha - decimais de SALARIO ficam
+      *    implicitos (sem ponto no arquivo), do mesmo jeito que
+      *    FUNCIONARIO-SALARIO ja guarda internamente.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-INTERFACE-FOPAG
+               ASSIGN TO "FOPAG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  ARQUIVO-INTERFACE-FOPAG.
+       01  LINHA-INTERFACE-FOPAG.
+           05 INTFOPAG-CODIGO PIC 9(4).
+           05 INTFOPAG-NOME PIC X(10).
+           05 INTFOPAG-SALARIO PIC 9(6)V99.
+           05 INTFOPAG-ADMISSAO PIC 9(8).
+           05 INTFOPAG-DEPTO-CODIGO PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TOTAL-EXPORTADOS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-INTERFACE-FOPAG.
+
+           MOVE ZEROS TO TOTAL-EXPORTADOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM EXPORTA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-INTERFACE-FOPAG.
+
+           DISPLAY "Interface gravada em FOPAG.TXT".
+           DISPLAY "Total de registros exportados: " TOTAL-EXPORTADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       EXPORTA-REGISTROS.
+           PERFORM ESCREVE-LINHA-INTERFACE.
+           ADD 1 TO TOTAL-EXPORTADOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       ESCREVE-LINHA-INTERFACE.
+           MOVE FUNCIONARIO-CODIGO TO INTFOPAG-CODIGO.
+           MOVE FUNCIONARIO-NOME TO INTFOPAG-NOME.
+           MOVE FUNCIONARIO-SALARIO TO INTFOPAG-SALARIO.
+           MOVE FUNCIONARIO-ADMISSAO TO INTFOPAG-ADMISSAO.
+           MOVE FUNCIONARIO-DEPTO-CODIGO TO INTFOPAG-DEPTO-CODIGO.
+           WRITE LINHA-INTERFACE-FOPAG.
