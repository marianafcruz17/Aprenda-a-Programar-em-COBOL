@@ -0,0 +1,11 @@
+      *    area de trabalho do paragrafo partilhado ACEITA-NUMERO-
+      *    VALIDADO (COPY "PDVALIDANUM.cob") - o programa que inclui
+      *    este copybook deve montar VALIDANUM-MENSAGEM, VALIDANUM-
+      *    MINIMO e VALIDANUM-MAXIMO antes do PERFORM, repetir ate
+      *    VALIDANUM-OK = "S", e ler o resultado em VALIDANUM-VALOR.
+       77  VALIDANUM-MENSAGEM PIC X(60).
+       77  VALIDANUM-ENTRADA PIC X(02).
+       77  VALIDANUM-VALOR PIC 9(02).
+       77  VALIDANUM-MINIMO PIC 9(02).
+       77  VALIDANUM-MAXIMO PIC 9(02).
+       77  VALIDANUM-OK PIC X.
