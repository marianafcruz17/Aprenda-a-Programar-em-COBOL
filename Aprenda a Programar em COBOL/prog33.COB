@@ -1,28 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG33.
-      *    programa para leitura de arquivos.
+      *    programa para leitura de arquivos - exibe na tela ou, se o
+      *    operador pedir, grava em CSV, no mesmo formato que o
+      *    PROG43 usa para exportar funcionarios.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANIZATION IS SEQUENTIAL.
+           COPY "SBCLIENTE.cob".
+           SELECT ARQUIVO-CLIENTE-CSV
+               ASSIGN TO "CLIENTE.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  ARQUIVO-CLIENTE.
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(10).
-           05 CLIENTE-EMAIL PIC X(30).
+           COPY "FDCLIENTE.cob".
+
+       FD  ARQUIVO-CLIENTE-CSV.
+       01  LINHA-CSV PIC X(100).
 
        WORKING-STORAGE SECTION.
        01  FINAL-ARQUIVO PIC X.
+       01  SAIDA-CSV PIC X.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           DISPLAY "Gravar saida em CSV em vez de exibir? (S/N)".
+           ACCEPT SAIDA-CSV.
+
+           IF SAIDA-CSV = "s"
+               MOVE "S" TO SAIDA-CSV.
+
            OPEN INPUT ARQUIVO-CLIENTE.
+
+           IF SAIDA-CSV = "S"
+               OPEN OUTPUT ARQUIVO-CLIENTE-CSV
+               PERFORM ESCREVE-CABECALHO-CSV.
+
            MOVE "N" TO FINAL-ARQUIVO.
            PERFORM LEIA-PROXIMO-REGISTRO.
            PERFORM EXIBA-REGISTROS
@@ -30,20 +43,63 @@
 
            CLOSE ARQUIVO-CLIENTE.
 
+           IF SAIDA-CSV = "S"
+               CLOSE ARQUIVO-CLIENTE-CSV
+               DISPLAY "Lista gravada em CLIENTE.CSV".
+
        PROGRAM-DONE.
-           STOP RUN.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
 
        LEIA-PROXIMO-REGISTRO.
            READ ARQUIVO-CLIENTE RECORD AT END
            MOVE "S" TO FINAL-ARQUIVO.
 
        EXIBA-REGISTROS.
-           PERFORM EXIBA-CAMPOS.
+           IF SAIDA-CSV = "S"
+               PERFORM ESCREVE-LINHA-CSV
+           ELSE
+               PERFORM EXIBA-CAMPOS.
            PERFORM LEIA-PROXIMO-REGISTRO.
 
        EXIBA-CAMPOS.
+           DISPLAY "Codigo: " CLIENTE-CODIGO.
            DISPLAY "Nome: " CLIENTE-NOME.
            DISPLAY "Endereco: " CLIENTE-ENDERECO.
            DISPLAY "Telefone: " CLIENTE-TELEFONE.
            DISPLAY "E-mail: " CLIENTE-EMAIL.
+           DISPLAY "Vendedor (codigo): " CLIENTE-FUNCIONARIO-CODIGO.
            DISPLAY "---------------------------".
+
+       ESCREVE-CABECALHO-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING "CODIGO" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "NOME" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "ENDERECO" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "TELEFONE" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "EMAIL" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "VENDEDOR" DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+       ESCREVE-LINHA-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING CLIENTE-CODIGO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENTE-NOME DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENTE-ENDERECO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENTE-TELEFONE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENTE-EMAIL DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENTE-FUNCIONARIO-CODIGO DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
