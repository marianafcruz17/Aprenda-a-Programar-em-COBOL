@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG54.
+      *    folha de pagamento de todos os funcionarios ativos, usando
+      *    FUNCIONARIO-SALARIO - calcula bruto, descontos e liquido
+      *    por funcionario e grava um relatorio tipo contracheque.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT RELATORIO-FOLHA
+               ASSIGN TO "FOLHA.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  RELATORIO-FOLHA.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+      *    percentuais de desconto usados no calculo da folha.
+       77  TAXA-INSS PIC V99 VALUE .09.
+       77  TAXA-IRRF PIC V99 VALUE .07.
+       77  DESCONTO-INSS PIC 9(6)V99.
+       77  DESCONTO-IRRF PIC 9(6)V99.
+       77  TOTAL-DESCONTOS PIC 9(6)V99.
+       77  SALARIO-LIQUIDO PIC 9(6)V99.
+       77  QTD-FUNCIONARIOS PIC 9(4).
+       77  TOTAL-BRUTO PIC 9(8)V99.
+       77  TOTAL-LIQUIDO PIC 9(8)V99.
+
+       01  CABECALHO-TITULO.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "FOLHA DE PAGAMENTO".
+
+       01  CABECALHO-COLUNAS.
+           05 FILLER PIC X(8) VALUE "Codigo".
+           05 FILLER PIC X(12) VALUE "Nome".
+           05 FILLER PIC X(14) VALUE "Bruto".
+           05 FILLER PIC X(14) VALUE "Descontos".
+           05 FILLER PIC X(14) VALUE "Liquido".
+
+       01  LINHA-DETALHE.
+           05 DET-CODIGO PIC ZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-NOME PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-BRUTO PIC $ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-DESCONTOS PIC $ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DET-LIQUIDO PIC $ZZZ,ZZ9.99.
+
+       01  LINHA-RODAPE.
+           05 FILLER PIC X(23) VALUE "Total de funcionarios: ".
+           05 ROD-QTD PIC ZZZ9.
+
+       01  LINHA-RODAPE-BRUTO.
+           05 FILLER PIC X(22) VALUE "Total da folha bruta: ".
+           05 ROD-BRUTO PIC $ZZZ,ZZZ,ZZ9.99.
+
+       01  LINHA-RODAPE-LIQUIDO.
+           05 FILLER PIC X(24) VALUE "Total da folha liquida: ".
+           05 ROD-LIQUIDO PIC $ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT RELATORIO-FOLHA.
+
+           MOVE ZEROS TO QTD-FUNCIONARIOS.
+           MOVE ZEROS TO TOTAL-BRUTO.
+           MOVE ZEROS TO TOTAL-LIQUIDO.
+
+           PERFORM ESCREVE-CABECALHO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM PROCESSA-FOLHA
+               UNTIL FINAL-ARQUIVO = "S".
+
+           PERFORM ESCREVE-RODAPE.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE RELATORIO-FOLHA.
+
+           DISPLAY "Folha de pagamento gravada em FOLHA.LST".
+           DISPLAY "Total de funcionarios: " QTD-FUNCIONARIOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-FOLHA.
+      *    pula funcionarios excluidos - folha e so para quem esta
+      *    ativo.
+           IF FUNCIONARIO-STATUS = "A"
+               PERFORM CALCULA-E-ESCREVE-CONTRACHEQUE
+               ADD 1 TO QTD-FUNCIONARIOS.
+
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       CALCULA-E-ESCREVE-CONTRACHEQUE.
+           COMPUTE DESCONTO-INSS =
+               FUNCIONARIO-SALARIO * TAXA-INSS.
+           COMPUTE DESCONTO-IRRF =
+               FUNCIONARIO-SALARIO * TAXA-IRRF.
+           COMPUTE TOTAL-DESCONTOS =
+               DESCONTO-INSS + DESCONTO-IRRF.
+           COMPUTE SALARIO-LIQUIDO =
+               FUNCIONARIO-SALARIO - TOTAL-DESCONTOS.
+
+           ADD FUNCIONARIO-SALARIO TO TOTAL-BRUTO.
+           ADD SALARIO-LIQUIDO TO TOTAL-LIQUIDO.
+
+           MOVE FUNCIONARIO-CODIGO TO DET-CODIGO.
+           MOVE FUNCIONARIO-NOME TO DET-NOME.
+           MOVE FUNCIONARIO-SALARIO TO DET-BRUTO.
+           MOVE TOTAL-DESCONTOS TO DET-DESCONTOS.
+           MOVE SALARIO-LIQUIDO TO DET-LIQUIDO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-CABECALHO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-TITULO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CABECALHO-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE QTD-FUNCIONARIOS TO ROD-QTD.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE TOTAL-BRUTO TO ROD-BRUTO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE-BRUTO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE TOTAL-LIQUIDO TO ROD-LIQUIDO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-RODAPE-LIQUIDO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
