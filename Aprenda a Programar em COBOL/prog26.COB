@@ -10,14 +10,28 @@
        01  VALOR3 PIC S999V99 VALUE -587.21.
        01  RESULTADO1 PIC 9(5)V9(2).
        01  RESULTADO2 PIC S9(5)V9(2).
+      *    imagens monetarias (cifrao, separador de milhar e ponto
+      *    decimal) dos mesmos valores, so para exibicao.
+       01  VALOR1-EDITADO PIC $ZZZ,ZZ9.99.
+       01  VALOR2-EDITADO PIC $ZZ9.99.
+       01  VALOR3-EDITADO PIC $ZZ9.99-.
+       01  RESULTADO1-EDITADO PIC $ZZZ,ZZ9.99.
+       01  RESULTADO2-EDITADO PIC $ZZ9.99-.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            COMPUTE RESULTADO1 = VALOR1 + VALOR2.
-           DISPLAY VALOR1 " + " VALOR2 " = " RESULTADO1.
+           MOVE VALOR1 TO VALOR1-EDITADO.
+           MOVE VALOR2 TO VALOR2-EDITADO.
+           MOVE RESULTADO1 TO RESULTADO1-EDITADO.
+           DISPLAY VALOR1-EDITADO " + " VALOR2-EDITADO " = "
+               RESULTADO1-EDITADO.
            DISPLAY "-------------------".
 
            COMPUTE RESULTADO2 = VALOR2 + VALOR3.
-           DISPLAY VALOR2 " + (" VALOR3 ") = " RESULTADO2.
+           MOVE VALOR3 TO VALOR3-EDITADO.
+           MOVE RESULTADO2 TO RESULTADO2-EDITADO.
+           DISPLAY VALOR2-EDITADO " + (" VALOR3-EDITADO ") = "
+               RESULTADO2-EDITADO.
        PROGRAM-DONE.
            STOP RUN.
