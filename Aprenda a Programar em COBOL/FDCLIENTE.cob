@@ -0,0 +1,11 @@
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE-REGISTRO.
+      *    codigo do cliente, chave primaria do arquivo indexado.
+           05 CLIENTE-CODIGO PIC 9(4).
+           05 CLIENTE-NOME PIC X(20).
+           05 CLIENTE-ENDERECO PIC X(50).
+           05 CLIENTE-TELEFONE PIC X(10).
+           05 CLIENTE-EMAIL PIC X(30).
+      *    codigo do funcionario responsavel pela conta (vendedor),
+      *    referencia a FUNCIONARIO-CODIGO. Zero = sem vendedor.
+           05 CLIENTE-FUNCIONARIO-CODIGO PIC 9(4).
