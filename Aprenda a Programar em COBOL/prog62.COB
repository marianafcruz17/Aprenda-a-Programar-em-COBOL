@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG62.
+      *    copia de seguranca de ARQUIVO-FUNCIONARIO, rodada antes da
+      *    janela de atualizacao noturna (PROG61) - grava o registro
+      *    inteiro, sem reformatar nada, ao contrario do CSV do
+      *    PROG43, para permitir uma reorganizacao/restauracao fiel
+      *    do arquivo indexado caso o lote da noite precise ser
+      *    desfeito.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-BACKUP
+               ASSIGN TO "FUNCIONARIOS_BACKUP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  ARQUIVO-BACKUP.
+       01  LINHA-BACKUP PIC X(131).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TOTAL-COPIADOS PIC 9(6).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-BACKUP.
+
+           MOVE ZEROS TO TOTAL-COPIADOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM COPIA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-BACKUP.
+
+           DISPLAY "Copia de seguranca gravada em ".
+           DISPLAY "FUNCIONARIOS_BACKUP.DAT".
+           DISPLAY "Total de registros copiados: " TOTAL-COPIADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-REGISTROS.
+      *    copia byte a byte, sem reformatar - e o que permite essa
+      *    copia servir de restauracao fiel do arquivo indexado.
+           MOVE FUNCIONARIO-REGISTRO TO LINHA-BACKUP.
+           WRITE LINHA-BACKUP.
+           ADD 1 TO TOTAL-COPIADOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
