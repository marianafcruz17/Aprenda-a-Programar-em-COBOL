@@ -0,0 +1,18 @@
+      *    paragrafo partilhado de entrada numerica validada (digitos
+      *    nao numericos e valores fora da faixa VALIDANUM-MINIMO/
+      *    VALIDANUM-MAXIMO sao rejeitados e pedidos de novo).
+       ACEITA-NUMERO-VALIDADO.
+           DISPLAY VALIDANUM-MENSAGEM.
+           ACCEPT VALIDANUM-ENTRADA.
+
+           MOVE "N" TO VALIDANUM-OK.
+
+           IF VALIDANUM-ENTRADA NOT NUMERIC
+               DISPLAY "Informe apenas digitos numericos"
+           ELSE
+               MOVE VALIDANUM-ENTRADA TO VALIDANUM-VALOR
+               IF VALIDANUM-VALOR < VALIDANUM-MINIMO OR
+                   VALIDANUM-VALOR > VALIDANUM-MAXIMO
+                   DISPLAY "Valor fora da faixa permitida"
+               ELSE
+                   MOVE "S" TO VALIDANUM-OK.
