@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG50.
+      *    alterando registro de cliente.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBCLIENTE.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+       WORKING-STORAGE SECTION.
+           COPY "WSCONFIRMA.cob".
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  CODIGO-CLIENTE-ALTERAR PIC 9(5).
+       77  CODIGO-ALTERAR-VALIDO PIC X.
+      *    campo que sera alterado
+       77  QUAL-CAMPO PIC 9.
+       77  VALOR-ANTIGO PIC X(50).
+       77  VALOR-NOVO PIC X(50).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN I-O ARQUIVO-CLIENTE.
+           PERFORM PEGA-REGISTRO-CLIENTE.
+
+           PERFORM ALTERAR-REGISTRO
+               UNTIL CLIENTE-CODIGO = ZEROES.
+
+           CLOSE ARQUIVO-CLIENTE.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PEGA-REGISTRO-CLIENTE.
+           MOVE SPACE TO CLIENTE-REGISTRO.
+           MOVE ZEROES TO CLIENTE-CODIGO.
+           PERFORM PEGA-CODIGO-ALTERAR.
+           MOVE CODIGO-CLIENTE-ALTERAR TO CLIENTE-CODIGO.
+
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+           PERFORM ENCONTRA-REGISTRO-CLIENTE
+               UNTIL REGISTRO-ENCONTRADO = "S" OR
+                   CLIENTE-CODIGO = ZEROES.
+
+       PEGA-CODIGO-ALTERAR.
+      *    repete ate receber 0 (cancelar) ou um codigo de 1 a 9999 -
+      *    um codigo de 5 digitos e rejeitado em vez de truncado.
+           MOVE "N" TO CODIGO-ALTERAR-VALIDO.
+           PERFORM ACEITA-CODIGO-ALTERAR
+               UNTIL CODIGO-ALTERAR-VALIDO = "S".
+
+       ACEITA-CODIGO-ALTERAR.
+           DISPLAY "Informe o codigo do cliente: ".
+           DISPLAY "Para alterar (1-9999) ".
+           DISPLAY "Digite 0(zero) para cancelar: ".
+           ACCEPT CODIGO-CLIENTE-ALTERAR.
+
+           IF CODIGO-CLIENTE-ALTERAR > 9999
+               DISPLAY "Codigo invalido, deve ser de 1 a 9999"
+           ELSE
+               MOVE "S" TO CODIGO-ALTERAR-VALIDO.
+
+       ENCONTRA-REGISTRO-CLIENTE.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ ARQUIVO-CLIENTE RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = "N"
+               DISPLAY "Registro nao encontrado ".
+               PERFORM PEGA-CODIGO-ALTERAR.
+
+           MOVE CODIGO-CLIENTE-ALTERAR TO CLIENTE-CODIGO.
+
+       ALTERAR-REGISTRO.
+      *    exibe todos os campos do registro
+           DISPLAY " ".
+           DISPLAY "Codigo: " CLIENTE-CODIGO.
+           DISPLAY "1.Nome: " CLIENTE-NOME.
+           DISPLAY "2.Endereco: " CLIENTE-ENDERECO.
+           DISPLAY "3.Telefone: " CLIENTE-TELEFONE.
+           DISPLAY "4.Email: " CLIENTE-EMAIL.
+           DISPLAY "5.Vendedor (codigo): " CLIENTE-FUNCIONARIO-CODIGO.
+           DISPLAY " ".
+      *    o usuario deve escolher um campo para alterar.
+           DISPLAY "Digite o numero do campo ".
+           DISPLAY " para alterar (1-5) ou 0 (zero) para sair: ".
+           ACCEPT QUAL-CAMPO.
+
+           IF QUAL-CAMPO > 5
+               DISPLAY "Campo invalido".
+
+           IF QUAL-CAMPO >= 1 AND QUAL-CAMPO <= 5
+               PERFORM MUDA-E-GRAVA-UM-CAMPO.
+
+           PERFORM PEGA-REGISTRO-CLIENTE.
+
+       MUDA-E-GRAVA-UM-CAMPO.
+           IF QUAL-CAMPO = 1
+               MOVE CLIENTE-NOME TO VALOR-ANTIGO
+               DISPLAY "Informe o nome: "
+               ACCEPT CLIENTE-NOME
+               MOVE CLIENTE-NOME TO VALOR-NOVO.
+
+           IF QUAL-CAMPO = 2
+               MOVE CLIENTE-ENDERECO TO VALOR-ANTIGO
+               DISPLAY "Informe o endereco: "
+               ACCEPT CLIENTE-ENDERECO
+               MOVE CLIENTE-ENDERECO TO VALOR-NOVO.
+
+           IF QUAL-CAMPO = 3
+               MOVE CLIENTE-TELEFONE TO VALOR-ANTIGO
+               DISPLAY "Informe o telefone: "
+               ACCEPT CLIENTE-TELEFONE
+               MOVE CLIENTE-TELEFONE TO VALOR-NOVO.
+
+           IF QUAL-CAMPO = 4
+               MOVE CLIENTE-EMAIL TO VALOR-ANTIGO
+               DISPLAY "Informe o email: "
+               ACCEPT CLIENTE-EMAIL
+               MOVE CLIENTE-EMAIL TO VALOR-NOVO.
+
+           IF QUAL-CAMPO = 5
+               MOVE CLIENTE-FUNCIONARIO-CODIGO TO VALOR-ANTIGO
+               DISPLAY "Informe o codigo do vendedor: "
+               ACCEPT CLIENTE-FUNCIONARIO-CODIGO
+               MOVE CLIENTE-FUNCIONARIO-CODIGO TO VALOR-NOVO.
+
+           PERFORM CONFIRMA-ALTERACAO.
+
+           IF CONFIRMA-RESPOSTA = "S"
+               PERFORM REESCREVER-REGISTRO
+           ELSE
+               PERFORM DESFAZ-ALTERACAO.
+
+       CONFIRMA-ALTERACAO.
+      *    mostra o valor antigo ao lado do novo antes de gravar.
+           DISPLAY " ".
+           DISPLAY "Valor atual.: " VALOR-ANTIGO.
+           DISPLAY "Novo valor..: " VALOR-NOVO.
+           MOVE "Confirma a alteracao (S/N)? " TO CONFIRMA-MENSAGEM.
+           MOVE SPACE TO CONFIRMA-RESPOSTA.
+           PERFORM PERGUNTA-CONFIRMACAO
+               UNTIL CONFIRMA-RESPOSTA = "S" OR "N".
+
+       DESFAZ-ALTERACAO.
+      *    devolve o campo ao valor antigo, sem gravar no arquivo.
+           DISPLAY "Alteracao cancelada".
+
+           IF QUAL-CAMPO = 1
+               MOVE VALOR-ANTIGO TO CLIENTE-NOME.
+
+           IF QUAL-CAMPO = 2
+               MOVE VALOR-ANTIGO TO CLIENTE-ENDERECO.
+
+           IF QUAL-CAMPO = 3
+               MOVE VALOR-ANTIGO TO CLIENTE-TELEFONE.
+
+           IF QUAL-CAMPO = 4
+               MOVE VALOR-ANTIGO TO CLIENTE-EMAIL.
+
+           IF QUAL-CAMPO = 5
+               MOVE VALOR-ANTIGO TO CLIENTE-FUNCIONARIO-CODIGO.
+
+       REESCREVER-REGISTRO.
+           REWRITE CLIENTE-REGISTRO
+               INVALID KEY
+                   DISPLAY "Erro ao reescrever o registro".
+
+           COPY "PDCONFIRMA.cob".
