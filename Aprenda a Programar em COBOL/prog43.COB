@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG43.
+      *    exporta ARQUIVO-FUNCIONARIO em formato CSV, para abrir
+      *    direto numa planilha.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           SELECT ARQUIVO-FUNCIONARIO-CSV
+               ASSIGN TO "FUNCIONARIO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  ARQUIVO-FUNCIONARIO-CSV.
+       01  LINHA-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TOTAL-EXPORTADOS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-FUNCIONARIO-CSV.
+
+           MOVE ZEROS TO TOTAL-EXPORTADOS.
+           PERFORM ESCREVE-CABECALHO-CSV.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM EXPORTA-REGISTROS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-FUNCIONARIO-CSV.
+
+           DISPLAY "Exportacao gravada em FUNCIONARIO.CSV".
+           DISPLAY "Total de registros exportados: " TOTAL-EXPORTADOS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       EXPORTA-REGISTROS.
+           PERFORM ESCREVE-LINHA-CSV.
+           ADD 1 TO TOTAL-EXPORTADOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       ESCREVE-CABECALHO-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING "CODIGO" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "NOME" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "ENDERECO" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "TELEFONE" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "EMAIL" DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+       ESCREVE-LINHA-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING FUNCIONARIO-CODIGO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCIONARIO-NOME DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCIONARIO-ENDERECO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCIONARIO-TELEFONE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCIONARIO-EMAIL DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
