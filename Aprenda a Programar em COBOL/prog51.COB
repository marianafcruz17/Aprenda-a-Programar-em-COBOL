@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG51.
+      *    excluindo registro de cliente.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBCLIENTE.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+       WORKING-STORAGE SECTION.
+           COPY "WSCONFIRMA.cob".
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  CODIGO-CLIENTE-EXCLUIR PIC 9(5).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN I-O ARQUIVO-CLIENTE.
+           PERFORM PEGA-REGISTRO-CLIENTE.
+
+           PERFORM DELETAR-REGISTRO
+               UNTIL CLIENTE-CODIGO = ZEROES.
+
+           CLOSE ARQUIVO-CLIENTE.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       PEGA-REGISTRO-CLIENTE.
+           MOVE SPACE TO CLIENTE-REGISTRO.
+           MOVE ZEROES TO CLIENTE-CODIGO.
+
+           DISPLAY "Informe o codigo do cliente ".
+           DISPLAY " para excluir (1-9999) ".
+           DISPLAY " digite 0 (zero) para cancelar: ".
+           ACCEPT CODIGO-CLIENTE-EXCLUIR.
+
+           MOVE CODIGO-CLIENTE-EXCLUIR TO CLIENTE-CODIGO.
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+
+           PERFORM ENCONTRA-REGISTRO-CLIENTE
+               UNTIL REGISTRO-ENCONTRADO = "S" OR
+                   CLIENTE-CODIGO = ZEROES.
+
+       ENCONTRA-REGISTRO-CLIENTE.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ ARQUIVO-CLIENTE RECORD
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = "N"
+               DISPLAY "Registro nao encontrado "
+               DISPLAY " informe o codigo do cliente "
+               DISPLAY " para excluir (1-9999) "
+               DISPLAY " digite 0 (zero) para cancelar: "
+               ACCEPT CODIGO-CLIENTE-EXCLUIR.
+
+           MOVE CODIGO-CLIENTE-EXCLUIR TO CLIENTE-CODIGO.
+
+       DELETAR-REGISTRO.
+      *    exibir todos os campos do registro.
+           DISPLAY " ".
+           DISPLAY "Codigo: " CLIENTE-CODIGO.
+           DISPLAY "Nome: " CLIENTE-NOME.
+           DISPLAY "Endereco: " CLIENTE-ENDERECO.
+           DISPLAY "Telefone: " CLIENTE-TELEFONE.
+           DISPLAY "Email: " CLIENTE-EMAIL.
+           DISPLAY "Vendedor (codigo): " CLIENTE-FUNCIONARIO-CODIGO.
+           DISPLAY " ".
+
+           MOVE "Deseja excluir este registro (S/N)? " TO
+               CONFIRMA-MENSAGEM.
+           MOVE SPACE TO CONFIRMA-RESPOSTA.
+           PERFORM PERGUNTA-CONFIRMACAO
+               UNTIL CONFIRMA-RESPOSTA = "S" OR "N".
+
+           IF CONFIRMA-RESPOSTA = "S"
+               DELETE ARQUIVO-CLIENTE RECORD
+                   INVALID KEY
+                       DISPLAY "Erro ao excluir arquivo ".
+
+           PERFORM PEGA-REGISTRO-CLIENTE.
+
+           COPY "PDCONFIRMA.cob".
