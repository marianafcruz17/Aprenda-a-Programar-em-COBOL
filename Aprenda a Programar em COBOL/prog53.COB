@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG53.
+      *    impressao de etiquetas de correspondencia a partir de
+      *    ARQUIVO-CLIENTE, para substituir a impressao manual a
+      *    partir de uma copia do arquivo em planilha.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBCLIENTE.cob".
+           SELECT ETIQUETAS-CLIENTES
+               ASSIGN TO "CLIENTES.LBL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       FD  ETIQUETAS-CLIENTES.
+       01  LINHA-ETIQUETA PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO PIC X.
+       77  TOTAL-ETIQUETAS PIC 9(4).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           OPEN OUTPUT ETIQUETAS-CLIENTES.
+
+           MOVE ZEROS TO TOTAL-ETIQUETAS.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+           PERFORM IMPRIME-ETIQUETAS
+               UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ETIQUETAS-CLIENTES.
+
+           DISPLAY "Etiquetas gravadas em CLIENTES.LBL".
+           DISPLAY "Total de etiquetas..: " TOTAL-ETIQUETAS.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-CLIENTE RECORD AT END
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       IMPRIME-ETIQUETAS.
+           PERFORM ESCREVE-ETIQUETA.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       ESCREVE-ETIQUETA.
+      *    uma etiqueta por cliente: nome, endereco e uma linha em
+      *    branco separando a proxima.
+           MOVE SPACES TO LINHA-ETIQUETA.
+           MOVE CLIENTE-NOME TO LINHA-ETIQUETA.
+           WRITE LINHA-ETIQUETA.
+
+           MOVE SPACES TO LINHA-ETIQUETA.
+           MOVE CLIENTE-ENDERECO TO LINHA-ETIQUETA.
+           WRITE LINHA-ETIQUETA.
+
+           MOVE SPACES TO LINHA-ETIQUETA.
+           WRITE LINHA-ETIQUETA.
+
+           ADD 1 TO TOTAL-ETIQUETAS.
