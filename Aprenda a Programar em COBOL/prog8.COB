@@ -5,6 +5,7 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           COPY "WSVALIDANUM.cob".
 
        01  PRIMEIRO-NUMERO PIC 9(2).
        01  SEGUNDO-NUMERO PICTURE IS 99.
@@ -16,13 +17,23 @@
       *    paragrafo
        RECEBE-PRIMEIRO-NUMERO.
 
-           DISPLAY "Informe o primeiro numero: ".
-           ACCEPT PRIMEIRO-NUMERO.
+           MOVE "Informe o primeiro numero (0-99): " TO
+               VALIDANUM-MENSAGEM.
+           MOVE ZEROS TO VALIDANUM-MINIMO.
+           MOVE 99 TO VALIDANUM-MAXIMO.
+           MOVE SPACE TO VALIDANUM-OK.
+           PERFORM ACEITA-NUMERO-VALIDADO
+               UNTIL VALIDANUM-OK = "S".
+           MOVE VALIDANUM-VALOR TO PRIMEIRO-NUMERO.
 
        RECEBE-SEGUNDO-NUMERO.
 
-           DISPLAY "Informe o segundo numero: ".
-           ACCEPT SEGUNDO-NUMERO.
+           MOVE "Informe o segundo numero (0-99): " TO
+               VALIDANUM-MENSAGEM.
+           MOVE SPACE TO VALIDANUM-OK.
+           PERFORM ACEITA-NUMERO-VALIDADO
+               UNTIL VALIDANUM-OK = "S".
+           MOVE VALIDANUM-VALOR TO SEGUNDO-NUMERO.
 
            COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
 
@@ -32,3 +43,5 @@
 
        PROGRAM-DONE.
            STOP RUN.
+
+           COPY "PDVALIDANUM.cob".
