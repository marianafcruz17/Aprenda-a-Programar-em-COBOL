@@ -5,37 +5,88 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+           COPY "SBOPERADORES.cob".
        DATA DIVISION.
        FILE SECTION.
            COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+           COPY "FDOPERADORES.cob".
        WORKING-STORAGE SECTION.
+           COPY "WSVERIFICAEMAIL.cob".
+           COPY "WSLOGIN.cob".
+      *    identifica quem esta operando o programa, para o
+      *    registro de auditoria.
+       77  AUDITORIA-OPERADOR PIC X(10).
+       77  NOME-CAMPO-ALTERADO PIC X(15).
+      *    imagem inteira do registro (126 bytes, o tamanho de
+      *    FUNCIONARIO-REGISTRO), usada para detectar se alguem
+      *    alterou o mesmo funcionario entre a leitura e o REWRITE.
+       77  FUNCIONARIO-SNAPSHOT-ORIGINAL PIC X(131).
+       77  FUNCIONARIO-SNAPSHOT-ATUAL PIC X(131).
+       77  FUNCIONARIO-REGISTRO-EDITADO PIC X(131).
+       77  LEITURA-ATUAL-OK PIC X.
        77  REGISTRO-ENCONTRADO PIC X.
-      *    possui o mesmo tamanho do codigo do funcionario
+      *    maior que o codigo do funcionario (9(4)) de proposito,
+      *    para conseguir detectar um codigo de 5 digitos em vez de
+      *    truncar silenciosamente no MOVE para FUNCIONARIO-CODIGO.
        77  CODIGO-FUNCIONARIO-ALTERAR PIC 9(5).
+       77  CODIGO-ALTERAR-VALIDO PIC X.
       *    campo que sera alterado
        77  QUAL-CAMPO PIC 9.
+       77  VALOR-ANTIGO PIC X(30).
+       77  VALOR-NOVO PIC X(30).
+       77  CONFIRMAR-ALTERACAO PIC X.
+      *    forma como o operador vai localizar o funcionario.
+       77  TIPO-BUSCA PIC 9.
+       77  NOME-FUNCIONARIO-BUSCAR PIC X(10).
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           PERFORM EFETUA-LOGIN.
+           MOVE LOGIN-USUARIO TO AUDITORIA-OPERADOR.
+
            OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
            PERFORM PEGA-REGISTRO-FUNCIONARIO.
 
            PERFORM ALTERAR-REGISTRO
                UNTIL FUNCIONARIO-CODIGO = ZEROES.
 
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
        PROGRAM-DONE.
-           STOP RUN.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
 
        PEGA-REGISTRO-FUNCIONARIO.
       *    inicializacao das variaveis
            MOVE SPACE TO FUNCIONARIO-REGISTRO.
            MOVE ZEROES TO FUNCIONARIO-CODIGO.
+      *    pergunta como o funcionario deve ser localizado.
+           DISPLAY "Localizar funcionario por:".
+           DISPLAY "1. Codigo".
+           DISPLAY "2. Nome".
+           DISPLAY "0. Cancelar".
+           ACCEPT TIPO-BUSCA.
+
+           IF TIPO-BUSCA = 1
+               PERFORM PEGA-REGISTRO-POR-CODIGO.
+
+           IF TIPO-BUSCA = 2
+               PERFORM PEGA-REGISTRO-POR-NOME.
+
+      *    guarda uma imagem do registro como ele esta agora no
+      *    arquivo, para o REWRITE mais tarde conseguir detectar se
+      *    alguem mexeu nele nesse meio tempo.
+           IF FUNCIONARIO-CODIGO NOT = ZEROES
+               MOVE FUNCIONARIO-REGISTRO TO
+                   FUNCIONARIO-SNAPSHOT-ORIGINAL.
+
+       PEGA-REGISTRO-POR-CODIGO.
       *    pergunta qual registro deve ser alterado
-           DISPLAY "Informe o codigo do funcionario: ".
-           DISPLAY "Para alterar (1-9999) ".
-           DISPLAY "Digite 0(zero) para cancelar: ".
-           ACCEPT CODIGO-FUNCIONARIO-ALTERAR.
+           PERFORM PEGA-CODIGO-ALTERAR.
       *    atribui o codigo fornecido ao registro.
            MOVE CODIGO-FUNCIONARIO-ALTERAR TO FUNCIONARIO-CODIGO.
 
@@ -45,6 +96,40 @@
                UNTIL REGISTRO-ENCONTRADO = "S" OR
                    FUNCIONARIO-CODIGO = ZEROES.
 
+       PEGA-REGISTRO-POR-NOME.
+      *    busca pelo indice alternativo FUNCIONARIO-NOME, para o
+      *    operador que nao sabe o codigo de cabeca.
+           DISPLAY "Informe o nome do funcionario a localizar: ".
+           ACCEPT NOME-FUNCIONARIO-BUSCAR.
+           MOVE NOME-FUNCIONARIO-BUSCAR TO FUNCIONARIO-NOME.
+
+           READ ARQUIVO-FUNCIONARIO RECORD
+               KEY IS FUNCIONARIO-NOME
+               INVALID KEY
+                   DISPLAY "Registro nao encontrado "
+                   MOVE ZEROES TO FUNCIONARIO-CODIGO.
+
+       PEGA-CODIGO-ALTERAR.
+      *    repete ate receber 0 (cancelar) ou um codigo de 1 a 9999 -
+      *    um codigo de 5 digitos e rejeitado em vez de truncado.
+           MOVE "N" TO CODIGO-ALTERAR-VALIDO.
+           PERFORM ACEITA-CODIGO-ALTERAR
+               UNTIL CODIGO-ALTERAR-VALIDO = "S".
+
+       ACEITA-CODIGO-ALTERAR.
+           DISPLAY "Informe o codigo do funcionario: ".
+           DISPLAY "Para alterar (1-9999) ".
+           DISPLAY "Digite 0(zero) para cancelar: ".
+           ACCEPT CODIGO-FUNCIONARIO-ALTERAR.
+
+           IF CODIGO-FUNCIONARIO-ALTERAR NOT NUMERIC
+               DISPLAY "Codigo invalido, informe apenas digitos"
+           ELSE
+               IF CODIGO-FUNCIONARIO-ALTERAR > 9999
+                   DISPLAY "Codigo invalido, deve ser de 1 a 9999"
+               ELSE
+                   MOVE "S" TO CODIGO-ALTERAR-VALIDO.
+
        ENCONTRA-REGISTRO-FUNCIONARIO.
            MOVE "S" TO REGISTRO-ENCONTRADO.
            READ ARQUIVO-FUNCIONARIO RECORD
@@ -54,10 +139,7 @@
 
            IF REGISTRO-ENCONTRADO = "N"
                DISPLAY "Registro nao encontrado ".
-               DISPLAY "Informe o codigo do funcionario ".
-               DISPLAY " para alterar (1-9999) ".
-               DISPLAY " digite 0 (zero) para cancelar: ".
-               ACCEPT CODIGO-FUNCIONARIO-ALTERAR.
+               PERFORM PEGA-CODIGO-ALTERAR.
 
            MOVE CODIGO-FUNCIONARIO-ALTERAR TO FUNCIONARIO-CODIGO.
 
@@ -78,29 +160,145 @@
            IF QUAL-CAMPO > 4
                DISPLAY "Campo invalido".
 
-           PERFORM MUDA-E-GRAVA-UM-CAMPO.
+           IF QUAL-CAMPO >= 1 AND QUAL-CAMPO <= 4
+               PERFORM MUDA-E-GRAVA-UM-CAMPO.
+
            PERFORM PEGA-REGISTRO-FUNCIONARIO.
 
        MUDA-E-GRAVA-UM-CAMPO.
            IF QUAL-CAMPO = 1
+               MOVE FUNCIONARIO-NOME TO VALOR-ANTIGO
                DISPLAY "Informe o nome: "
-               ACCEPT FUNCIONARIO-NOME.
+               ACCEPT FUNCIONARIO-NOME
+               MOVE FUNCIONARIO-NOME TO VALOR-NOVO.
 
            IF QUAL-CAMPO = 2
+               MOVE FUNCIONARIO-ENDERECO TO VALOR-ANTIGO
                DISPLAY "Informe o endereco: "
-               ACCEPT FUNCIONARIO-ENDERECO.
+               ACCEPT FUNCIONARIO-ENDERECO
+               MOVE FUNCIONARIO-ENDERECO TO VALOR-NOVO.
 
            IF QUAL-CAMPO = 3
-               DISPLAY "Informe o telefone: "
-               ACCEPT FUNCIONARIO-TELEFONE.
+               MOVE FUNCIONARIO-TELEFONE TO VALOR-ANTIGO
+               DISPLAY "Informe o telefone (10 digitos numericos): "
+               ACCEPT FUNCIONARIO-TELEFONE
+               MOVE FUNCIONARIO-TELEFONE TO VALOR-NOVO.
+
+           IF QUAL-CAMPO = 3 AND FUNCIONARIO-TELEFONE NOT NUMERIC
+               DISPLAY "Aviso: telefone informado contem caracteres "
+               DISPLAY "nao numericos".
 
            IF QUAL-CAMPO = 4
+               MOVE FUNCIONARIO-EMAIL TO VALOR-ANTIGO
                DISPLAY "Informe o email: "
-               ACCEPT FUNCIONARIO-EMAIL.
+               ACCEPT FUNCIONARIO-EMAIL
+               PERFORM VERIFICA-FORMATO-EMAIL
+               MOVE FUNCIONARIO-EMAIL TO VALOR-NOVO.
+
+           PERFORM CONFIRMA-ALTERACAO.
+
+           IF CONFIRMAR-ALTERACAO = "S"
+               PERFORM VERIFICA-CONCORRENCIA
+           ELSE
+               PERFORM DESFAZ-ALTERACAO.
+
+       VERIFICA-CONCORRENCIA.
+      *    antes de gravar, confere se o registro no arquivo ainda e
+      *    igual ao que foi lido - se outro usuario alterou o mesmo
+      *    funcionario nesse meio tempo, a gravacao e recusada em vez
+      *    de sobrescrever a mudanca dele silenciosamente.
+           MOVE FUNCIONARIO-REGISTRO TO FUNCIONARIO-REGISTRO-EDITADO.
+           MOVE "S" TO LEITURA-ATUAL-OK.
 
-           PERFORM REESCREVER-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+                   MOVE "N" TO LEITURA-ATUAL-OK.
+
+           IF LEITURA-ATUAL-OK = "N"
+               DISPLAY "Registro nao existe mais, alteracao cancelada"
+           ELSE
+               MOVE FUNCIONARIO-REGISTRO TO FUNCIONARIO-SNAPSHOT-ATUAL
+               IF FUNCIONARIO-SNAPSHOT-ATUAL =
+                   FUNCIONARIO-SNAPSHOT-ORIGINAL
+                   MOVE FUNCIONARIO-REGISTRO-EDITADO TO
+                       FUNCIONARIO-REGISTRO
+                   PERFORM REESCREVER-REGISTRO
+               ELSE
+                   DISPLAY "Registro foi alterado por outro usuario"
+                   DISPLAY "desde a leitura, alteracao cancelada".
+
+       CONFIRMA-ALTERACAO.
+      *    mostra o valor antigo ao lado do novo antes de gravar.
+           DISPLAY " ".
+           DISPLAY "Valor atual.: " VALOR-ANTIGO.
+           DISPLAY "Novo valor..: " VALOR-NOVO.
+           MOVE "X" TO CONFIRMAR-ALTERACAO.
+           PERFORM PERGUNTA-CONFIRMA-ALTERACAO
+               UNTIL CONFIRMAR-ALTERACAO = "S" OR "N".
+
+       PERGUNTA-CONFIRMA-ALTERACAO.
+           DISPLAY "Confirma a alteracao (S/N)? ".
+           ACCEPT CONFIRMAR-ALTERACAO.
+
+           IF CONFIRMAR-ALTERACAO = "s"
+               MOVE "S" TO CONFIRMAR-ALTERACAO.
+
+           IF CONFIRMAR-ALTERACAO = "n"
+               MOVE "N" TO CONFIRMAR-ALTERACAO.
+
+           IF CONFIRMAR-ALTERACAO NOT = "S" AND
+               CONFIRMAR-ALTERACAO NOT = "N"
+               DISPLAY "Voce deve escolher sim ou nao".
+
+       DESFAZ-ALTERACAO.
+      *    devolve o campo ao valor antigo, sem gravar no arquivo.
+           DISPLAY "Alteracao cancelada".
+
+           IF QUAL-CAMPO = 1
+               MOVE VALOR-ANTIGO TO FUNCIONARIO-NOME.
+
+           IF QUAL-CAMPO = 2
+               MOVE VALOR-ANTIGO TO FUNCIONARIO-ENDERECO.
+
+           IF QUAL-CAMPO = 3
+               MOVE VALOR-ANTIGO TO FUNCIONARIO-TELEFONE.
+
+           IF QUAL-CAMPO = 4
+               MOVE VALOR-ANTIGO TO FUNCIONARIO-EMAIL.
 
        REESCREVER-REGISTRO.
+      *    marca quando o registro foi alterado por ultimo, para o
+      *    extrato de mudancas do PROG64 poder filtrar por data.
+           ACCEPT FUNCIONARIO-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           ACCEPT FUNCIONARIO-HORA-ATUALIZACAO FROM TIME.
            REWRITE FUNCIONARIO-REGISTRO
                INVALID KEY
-               DISPLAY "Erro ao reescrever o registro".
+                   DISPLAY "Erro ao reescrever o registro"
+               NOT INVALID KEY
+                   PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+      *    registra quem alterou o funcionario, o campo e os
+      *    valores antes/depois, para responder "quem mudou isso"
+      *    sem precisar adivinhar.
+           IF QUAL-CAMPO = 1
+               MOVE "NOME" TO NOME-CAMPO-ALTERADO.
+           IF QUAL-CAMPO = 2
+               MOVE "ENDERECO" TO NOME-CAMPO-ALTERADO.
+           IF QUAL-CAMPO = 3
+               MOVE "TELEFONE" TO NOME-CAMPO-ALTERADO.
+           IF QUAL-CAMPO = 4
+               MOVE "EMAIL" TO NOME-CAMPO-ALTERADO.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE AUDITORIA-OPERADOR TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE NOME-CAMPO-ALTERADO TO AUD-CAMPO.
+           MOVE VALOR-ANTIGO TO AUD-VALOR-ANTES.
+           MOVE VALOR-NOVO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+           COPY "PDVERIFICAEMAIL.cob".
+           COPY "PDLOGIN.cob".
