@@ -0,0 +1,6 @@
+       FD  ARQUIVO-MENSAGENS.
+       01  MENSAGEM-REGISTRO.
+           05 MSG-DATA PIC 9(8).
+           05 MSG-HORA PIC 9(8).
+           05 MSG-ID PIC 9(2).
+           05 MSG-TEXTO PIC X(80).
