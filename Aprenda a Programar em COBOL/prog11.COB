@@ -1,35 +1,68 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG11.
-      *    programa para exibir mensagens usando paragrafos.
+      *    programa para gravar mensagens no log usando paragrafos.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBMENSAGENS.cob".
        DATA DIVISION.
+       FILE SECTION.
+           COPY "FDMENSAGENS.cob".
+
        WORKING-STORAGE SECTION.
 
        01  MINHA-MENSAGEM PIC X(80).
        01  ID-MENSAGEM PIC 9(2).
+       01  FIM-LEITURA-EXISTENTE PIC X.
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-           MOVE 0 TO ID-MENSAGEM.
+           PERFORM CARREGA-ULTIMO-ID.
+
+           OPEN EXTEND ARQUIVO-MENSAGENS.
+
       *    primeira mensagem.
 
            MOVE " Maria marque uma reuniao com nossos fornecedores."
                TO MINHA-MENSAGEM.
-           PERFORM ADICIONA-ID-E-EXIBE.
+           PERFORM ADICIONA-ID-E-GRAVA.
 
       *    segunda mensagem
 
            MOVE " Paulo agora voce e responsavel pelo setor de vendas."
            TO MINHA-MENSAGEM.
-           PERFORM ADICIONA-ID-E-EXIBE.
+           PERFORM ADICIONA-ID-E-GRAVA.
 
+           CLOSE ARQUIVO-MENSAGENS.
        PROGRAM-DONE.
            STOP RUN.
 
-       ADICIONA-ID-E-EXIBE.
+       ADICIONA-ID-E-GRAVA.
            ADD 1 TO ID-MENSAGEM.
-           DISPLAY
-               ID-MENSAGEM
-               MINHA-MENSAGEM.
+           ACCEPT MSG-DATA FROM DATE YYYYMMDD.
+           ACCEPT MSG-HORA FROM TIME.
+           MOVE ID-MENSAGEM TO MSG-ID.
+           MOVE MINHA-MENSAGEM TO MSG-TEXTO.
+           WRITE MENSAGEM-REGISTRO.
+
+       CARREGA-ULTIMO-ID.
+      *    le o log existente para continuar a numeracao a partir do
+      *    ultimo MSG-ID gravado, em vez de recomecar do zero a cada
+      *    execucao (o log agora e persistente entre execucoes).
+           MOVE 0 TO ID-MENSAGEM.
+           OPEN INPUT ARQUIVO-MENSAGENS.
+
+           MOVE "N" TO FIM-LEITURA-EXISTENTE.
+           PERFORM LEIA-PROXIMA-MENSAGEM-EXISTENTE
+               UNTIL FIM-LEITURA-EXISTENTE = "S".
+
+           CLOSE ARQUIVO-MENSAGENS.
+
+       LEIA-PROXIMA-MENSAGEM-EXISTENTE.
+           READ ARQUIVO-MENSAGENS RECORD AT END
+               MOVE "S" TO FIM-LEITURA-EXISTENTE
+           NOT AT END
+               IF MSG-ID > ID-MENSAGEM
+                   MOVE MSG-ID TO ID-MENSAGEM.
