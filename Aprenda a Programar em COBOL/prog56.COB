@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG56.
+      *    lancamento de adiantamento ou pagamento contra o saldo
+      *    devedor de adiantamentos do funcionario, com aviso quando
+      *    o saldo resultante ultrapassa o limite aprovado.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SBFUNCIONARIO.cob".
+           COPY "SBAUDITORIA.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDAUDITORIA.cob".
+
+       WORKING-STORAGE SECTION.
+      *    identifica quem esta operando o programa, para o
+      *    registro de auditoria.
+       77  AUDITORIA-OPERADOR PIC X(10).
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  TIPO-TRANSACAO PIC 9.
+       77  VALOR-TRANSACAO PIC 9(6)V99.
+       77  SALDO-ANTIGO PIC S9(6)V99.
+       77  SALDO-ANTIGO-EDITADO PIC X(30).
+       77  SALDO-NOVO-EDITADO PIC X(30).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "Informe seu usuario (para a auditoria): ".
+           ACCEPT AUDITORIA-OPERADOR.
+
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           MOVE ZEROES TO FUNCIONARIO-CODIGO.
+           PERFORM LANCA-TRANSACAO
+               UNTIL FUNCIONARIO-CODIGO = ZEROES.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+       PROGRAM-DONE.
+      *    GOBACK devolve o controle ao menu quando chamado pelo
+      *    PROG40, e encerra normalmente quando executado sozinho.
+           GOBACK.
+
+       LANCA-TRANSACAO.
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+           MOVE ZEROES TO FUNCIONARIO-CODIGO.
+
+           DISPLAY "Informe o codigo do funcionario ".
+           DISPLAY " para lancar a transacao (1-9999) ".
+           DISPLAY " digite 0 (zero) para sair: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           IF FUNCIONARIO-CODIGO NOT = ZEROES
+               MOVE "S" TO REGISTRO-ENCONTRADO
+               READ ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                       MOVE "N" TO REGISTRO-ENCONTRADO
+                       DISPLAY "Registro nao encontrado"
+
+               IF REGISTRO-ENCONTRADO = "S"
+                   PERFORM PROCESSA-TRANSACAO.
+
+       PROCESSA-TRANSACAO.
+           MOVE FUNCIONARIO-SALDO-ADIANTAMENTO TO SALDO-ANTIGO.
+
+           DISPLAY " ".
+           DISPLAY "Nome..........: " FUNCIONARIO-NOME.
+           DISPLAY "Saldo atual...: " FUNCIONARIO-SALDO-ADIANTAMENTO.
+           DISPLAY "Limite aprovado: "
+               FUNCIONARIO-LIMITE-ADIANTAMENTO.
+
+           DISPLAY "Tipo de transacao:".
+           DISPLAY "1. Adiantamento (aumenta o saldo devedor)".
+           DISPLAY "2. Pagamento/devolucao (reduz o saldo devedor)".
+           ACCEPT TIPO-TRANSACAO.
+
+           DISPLAY "Informe o valor da transacao: ".
+           ACCEPT VALOR-TRANSACAO.
+
+           IF TIPO-TRANSACAO = 1
+               ADD VALOR-TRANSACAO TO FUNCIONARIO-SALDO-ADIANTAMENTO
+           ELSE
+               IF TIPO-TRANSACAO = 2
+                   SUBTRACT VALOR-TRANSACAO FROM
+                       FUNCIONARIO-SALDO-ADIANTAMENTO
+               ELSE
+                   DISPLAY "Tipo de transacao invalido".
+
+           IF TIPO-TRANSACAO = 1 OR TIPO-TRANSACAO = 2
+               PERFORM GRAVA-TRANSACAO.
+
+       GRAVA-TRANSACAO.
+           IF FUNCIONARIO-SALDO-ADIANTAMENTO >
+               FUNCIONARIO-LIMITE-ADIANTAMENTO
+               DISPLAY "ATENCAO: saldo ultrapassa o limite aprovado "
+                   "para este funcionario".
+
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Erro ao reescrever o registro"
+               NOT INVALID KEY
+                   PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+      *    registra quem lancou a transacao e o saldo antes/depois,
+      *    para responder "quem mudou isso" sem precisar adivinhar.
+           MOVE SALDO-ANTIGO TO SALDO-ANTIGO-EDITADO.
+           MOVE FUNCIONARIO-SALDO-ADIANTAMENTO TO SALDO-NOVO-EDITADO.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "A" TO AUD-OPERACAO.
+           MOVE AUDITORIA-OPERADOR TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE "SALDO ADIANT." TO AUD-CAMPO.
+           MOVE SALDO-ANTIGO-EDITADO TO AUD-VALOR-ANTES.
+           MOVE SALDO-NOVO-EDITADO TO AUD-VALOR-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
